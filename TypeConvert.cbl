@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 09/08/2026
+      * Purpose: reusable numeric data-type conversion utility, pulled
+      *          out of the SIGN LEADING SEPARATE and PACKED-DECIMAL
+      *          demos in MoveTo.cbl so any program that receives a
+      *          signed, leading-separate external number (the shape
+      *          most flat-file interchange formats use) can get it
+      *          back as an internal PACKED-DECIMAL value for
+      *          arithmetic, and as a plain DISPLAY value for printing,
+      *          without re-deriving the MOVE/sign rules itself.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TypeConvert.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 TCNV-WORK PIC S9(9)V99 USAGE IS PACKED-DECIMAL VALUE ZERO.
+      *-----------------------
+      * the caller's external value, and the two internal shapes
+      * handed back:
+      *   LK-SLS-VALUE    - PIC S9(9)V99 SIGN LEADING SEPARATE, the
+      *                     interchange shape shown in MoveTo's
+      *                     TEST-IDENTIFIER-2 demo
+      *   LK-PACKED-VALUE - the same value USAGE PACKED-DECIMAL, ready
+      *                     for arithmetic the way MoveTo's TEST-DEC
+      *                     demonstrated
+      *   LK-DISPLAY-VALUE - the same value USAGE DISPLAY, ready for
+      *                     printing the way MoveTo's TEST-DISPLAY
+      *                     demonstrated
+       LINKAGE SECTION.
+       01 LK-SLS-VALUE PIC S9(9)V99 SIGN LEADING SEPARATE.
+       01 LK-PACKED-VALUE PIC S9(9)V99 USAGE IS PACKED-DECIMAL.
+       01 LK-DISPLAY-VALUE PIC S9(9)V99 USAGE IS DISPLAY.
+      *-----------------------
+       PROCEDURE DIVISION USING LK-SLS-VALUE LK-PACKED-VALUE
+           LK-DISPLAY-VALUE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE LK-SLS-VALUE TO TCNV-WORK.
+           MOVE TCNV-WORK TO LK-PACKED-VALUE.
+           MOVE TCNV-WORK TO LK-DISPLAY-VALUE.
+           GOBACK.
+
+       END PROGRAM TypeConvert.
