@@ -1,84 +1,657 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: Jan Ramón Blöcher
+      * Date: 29/01/2024
+      * Purpose: learning
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. HighAndLow.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-1 ASSIGN TO 'input1.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      * filenames are WORKING-STORAGE variables rather than literals so
+      * LOAD-RUN-CONTROLS can override them from runctl.dat before OPEN.
+      * up to MAX-MERGE-FILES input files are declared here - how many
+      * of them are actually opened for a given run is NUM-ACTIVE-FILES,
+      * set by LOAD-RUN-CONTROLS from the 'HLFN' records it finds
+           SELECT FILE-1 ASSIGN TO DYNAMIC FILE-1-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-1.
 
-           SELECT FILE-2 ASSIGN TO 'input2.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-2 ASSIGN TO DYNAMIC FILE-2-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-2.
 
-           SELECT MERGE-FILE ASSIGN TO 'test.txt'.
-       *-----------------------
+           SELECT FILE-3 ASSIGN TO DYNAMIC FILE-3-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-3.
+
+           SELECT FILE-4 ASSIGN TO DYNAMIC FILE-4-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-4.
+
+           SELECT FILE-5 ASSIGN TO DYNAMIC FILE-5-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-5.
+
+           SELECT FILE-6 ASSIGN TO DYNAMIC FILE-6-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-6.
+
+           SELECT FILE-7 ASSIGN TO DYNAMIC FILE-7-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-7.
+
+           SELECT FILE-8 ASSIGN TO DYNAMIC FILE-8-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-8.
+
+           SELECT FILE-9 ASSIGN TO DYNAMIC FILE-9-NAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-9.
+
+           SELECT MERGE-FILE ASSIGN TO DYNAMIC MERGE-FILE-NAME-WS
+           FILE STATUS IS WS-FS-MERGE-FILE.
+
+      * OPTIONAL - a run not carrying a runctl.dat just keeps the
+      * FILE-1-NAME-WS/FILE-2-NAME-WS/MERGE-FILE-NAME-WS defaults below
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'runctl.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONTROL-FILE.
+
+      * carries the last generation number MERGE-FILE was archived
+      * under, the same small self-contained counter FirstProgram's
+      * checkpoint.dat uses - OPTIONAL because the first run on a
+      * fresh system hasn't created it yet
+           SELECT OPTIONAL GENERATION-FILE ASSIGN TO 'hlgen.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-GENERATION-FILE.
+      *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
 
            FD FILE-1.
-
            01 RECORD-1.
               03 IN-NAME-1 PIC X(20).
               03 FILLER PIC X(50).
 
            FD FILE-2.
-
            01 RECORD-2.
               03 IN-NAME-2 PIC X(20).
               03 FILLER PIC X(50).
 
+           FD FILE-3.
+           01 RECORD-3.
+              03 IN-NAME-3 PIC X(20).
+              03 FILLER PIC X(50).
+
+           FD FILE-4.
+           01 RECORD-4.
+              03 IN-NAME-4 PIC X(20).
+              03 FILLER PIC X(50).
+
+           FD FILE-5.
+           01 RECORD-5.
+              03 IN-NAME-5 PIC X(20).
+              03 FILLER PIC X(50).
+
+           FD FILE-6.
+           01 RECORD-6.
+              03 IN-NAME-6 PIC X(20).
+              03 FILLER PIC X(50).
+
+           FD FILE-7.
+           01 RECORD-7.
+              03 IN-NAME-7 PIC X(20).
+              03 FILLER PIC X(50).
+
+           FD FILE-8.
+           01 RECORD-8.
+              03 IN-NAME-8 PIC X(20).
+              03 FILLER PIC X(50).
+
+           FD FILE-9.
+           01 RECORD-9.
+              03 IN-NAME-9 PIC X(20).
+              03 FILLER PIC X(50).
+
            FD MERGE-FILE.
            01 RECORD-OUT PIC X(70).
 
+           FD CONTROL-FILE.
+
+           COPY RUNCTL.
+
+           FD GENERATION-FILE.
+           01 GENERATION-RECORD PIC 9(4).
       *-----------------------
        WORKING-STORAGE SECTION.
-       01 EOF-FLAG-1 PIC X VALUE 'N'.
-       01 EOF-FLAG-2 PIC X VALUE 'N'.
+       77 MAX-MERGE-FILES PIC 9 VALUE 9.
+
+      * generation-data-group style archival for MERGE-FILE - each run
+      * copies its freshly-closed MERGE-FILE aside as
+      * <name>.Gnnnn before PRINT-MERGE-SUMMARY, and purges
+      * generations older than KEEP-GENERATIONS so the archive doesn't
+      * grow without bound
+       77 KEEP-GENERATIONS PIC 99 VALUE 5.
+       01 CURRENT-GENERATION PIC 9(4) VALUE ZERO.
+       01 PURGE-GENERATION PIC S9(4) VALUE ZERO.
+       01 GENERATION-SUFFIX PIC X(6) VALUE SPACES.
+       01 MERGE-ARCHIVE-NAME PIC X(30) VALUE SPACES.
+       01 MERGE-PURGE-NAME PIC X(30) VALUE SPACES.
+       01 ARCHIVE-COMMAND PIC X(60) VALUE SPACES.
+       01 WS-FS-GENERATION-FILE PIC XX VALUE '00'.
+
+      * how many of FILE-1 thru FILE-9 are actually part of this run -
+      * defaults to the original two-file merge, raised by LOAD-RUN-
+      * CONTROLS when runctl.dat carries 'HLFN' records past slot 2
+       01 NUM-ACTIVE-FILES PIC 9 VALUE 2.
+       01 FILE-IDX PIC 9 VALUE ZERO.
+       01 WINNER-IDX PIC 9 VALUE ZERO.
+       01 WINNING-NAME PIC X(20) VALUE SPACES.
+       01 MERGE-COMPLETE-FLAG PIC X VALUE 'N'.
+           88 MERGE-IS-COMPLETE VALUE 'Y'.
+       01 CONTROL-FILE-EOF PIC X VALUE 'N'.
+
+      * default filenames - overridden by HLFN/HLMF records in
+      * runctl.dat if present, see LOAD-RUN-CONTROLS
+       01 FILE-1-NAME-WS PIC X(20) VALUE 'input1.txt'.
+       01 FILE-2-NAME-WS PIC X(20) VALUE 'input2.txt'.
+       01 FILE-3-NAME-WS PIC X(20) VALUE SPACES.
+       01 FILE-4-NAME-WS PIC X(20) VALUE SPACES.
+       01 FILE-5-NAME-WS PIC X(20) VALUE SPACES.
+       01 FILE-6-NAME-WS PIC X(20) VALUE SPACES.
+       01 FILE-7-NAME-WS PIC X(20) VALUE SPACES.
+       01 FILE-8-NAME-WS PIC X(20) VALUE SPACES.
+       01 FILE-9-NAME-WS PIC X(20) VALUE SPACES.
+       01 MERGE-FILE-NAME-WS PIC X(20) VALUE 'test.txt'.
+
+      * FILE STATUS for every file this program owns - one field per
+      * SELECT, checked by CHECK-OPEN-STATUS/CHECK-CLOSE-STATUS below
+       01 WS-FS-1 PIC XX VALUE '00'.
+       01 WS-FS-2 PIC XX VALUE '00'.
+       01 WS-FS-3 PIC XX VALUE '00'.
+       01 WS-FS-4 PIC XX VALUE '00'.
+       01 WS-FS-5 PIC XX VALUE '00'.
+       01 WS-FS-6 PIC XX VALUE '00'.
+       01 WS-FS-7 PIC XX VALUE '00'.
+       01 WS-FS-8 PIC XX VALUE '00'.
+       01 WS-FS-9 PIC XX VALUE '00'.
+       01 WS-FS-MERGE-FILE PIC XX VALUE '00'.
+       01 WS-FS-CONTROL-FILE PIC XX VALUE '00'.
+       01 WS-FS-CURRENT PIC XX VALUE '00'.
+
+      * arguments passed to AbendLog.cbl - see there for the meaning
+      * of each
+       01 ABEND-LOG-WORK.
+           03 ALOG-PROGRAM-NAME PIC X(20) VALUE 'HighAndLow'.
+           03 ALOG-FILE-NAME PIC X(20).
+           03 ALOG-OPERATION PIC X(10).
+           03 ALOG-FILE-STATUS PIC XX.
+
+      * arguments passed to RunSummary.cbl - see there for the meaning
+      * of each
+       01 RUN-SUMMARY-WORK.
+           03 RSUM-PROGRAM-NAME PIC X(20) VALUE 'HighAndLow'.
+           03 RSUM-RECORDS-READ PIC 9(7).
+           03 RSUM-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+           03 RSUM-RUN-STATUS PIC X(8) VALUE 'COMPLETE'.
+
+      * one slot per input file - holds its current record, whether
+      * it has hit end-of-file, and how many records it has
+      * contributed, so the N-way merge and the 019 summary report
+      * both work off the same table
+       01 MERGE-FILE-TABLE.
+           03 MERGE-ENTRY OCCURS 9 TIMES INDEXED BY MFT-IDX.
+               05 MFT-RECORD PIC X(70).
+               05 MFT-NAME REDEFINES MFT-RECORD PIC X(20).
+               05 MFT-EOF PIC X VALUE 'N'.
+                   88 MFT-AT-EOF VALUE 'Y'.
+               05 MFT-READ-COUNT PIC 9(5) VALUE ZERO.
+
+       01 MERGE-WRITE-COUNT PIC 9(5) VALUE ZERO.
+
+      * true total of records read across all active slots, for the
+      * shared RunSummary panel - MERGE-WRITE-COUNT is a different
+      * number (the merge writes both sides of a tied name, same as
+      * every other record) and has no business standing in for it
+       01 TOTAL-RECORDS-READ PIC 9(7) VALUE ZERO.
+
+      * allowlist check on an HLMF record's filename before it reaches
+      * ARCHIVE-MERGE-FILE's STRING/CALL "SYSTEM" - see
+      * VALIDATE-MERGE-FILE-NAME
+       01 MFN-IDX PIC 99 VALUE ZERO.
+       01 MFN-CHAR PIC X VALUE SPACE.
+       01 MFN-SEEN-SPACE-SW PIC X VALUE 'N'.
+           88 MFN-SEEN-SPACE VALUE 'Y'.
+       01 MFN-NAME-OK-SW PIC X VALUE 'Y'.
+           88 MFN-NAME-OK VALUE 'Y'.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-           OPEN INPUT FILE-1.
-           OPEN INPUT FILE-2.
-
+           PERFORM LOAD-RUN-CONTROLS.
+           PERFORM OPEN-INPUT-FILES.
            OPEN OUTPUT MERGE-FILE.
+           IF WS-FS-MERGE-FILE NOT = '00'
+               MOVE 'MERGE-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-MERGE-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+           PERFORM PRIME-INPUT-FILES.
+           PERFORM FIND-LOWEST-ENTRY.
+           PERFORM MERGE-INPUT-FILES UNTIL MERGE-IS-COMPLETE.
 
-           PERFORM UNTIL EOF-FLAG-1 = 'Y' AND EOF-FLAG-2 ='Y'
-      *loop until each file has been read to completion
-      *read each file
-
-
-
-             READ FILE-1
-               AT END SET EOF-FLAG-1 TO 'Y'
-               MOVE HIGH-VALUES TO IN-NAME-1
-             END-READ
-             READ FILE-2
-               AT END SET EOF-FLAG-2 TO 'Y'
-               MOVE HIGH-VALUES TO IN-NAME-2
-             END-READ
-      *sort the records (assuming no 2 names are the same)
-      *on ascending surname
-             IF IN-NAME-1 IS < IN-NAME-2 THEN
-               WRITE RECORD-OUT FROM RECORD-1
-             ELSE
-               WRITE RECORD-OUT FROM RECORD-2
-             END-IF
-           END-PERFORM
-
-           CLOSE FILE-1.
-           CLOSE FILE-2.
+           PERFORM CLOSE-INPUT-FILES.
            CLOSE MERGE-FILE.
+           PERFORM ARCHIVE-MERGE-FILE.
+           PERFORM PRINT-MERGE-SUMMARY.
            STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+      * reports a failed file operation to the shared abend-logging
+      * subprogram - see AbendLog.cbl
+       REPORT-FILE-ABEND.
+           CALL "AbendLog" USING ALOG-PROGRAM-NAME ALOG-FILE-NAME
+               ALOG-OPERATION ALOG-FILE-STATUS.
+
+      * opens whichever of FILE-1 thru FILE-9 are active this run
+       OPEN-INPUT-FILES.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > NUM-ACTIVE-FILES
+               EVALUATE FILE-IDX
+                   WHEN 1 OPEN INPUT FILE-1
+                   WHEN 2 OPEN INPUT FILE-2
+                   WHEN 3 OPEN INPUT FILE-3
+                   WHEN 4 OPEN INPUT FILE-4
+                   WHEN 5 OPEN INPUT FILE-5
+                   WHEN 6 OPEN INPUT FILE-6
+                   WHEN 7 OPEN INPUT FILE-7
+                   WHEN 8 OPEN INPUT FILE-8
+                   WHEN 9 OPEN INPUT FILE-9
+               END-EVALUATE
+               PERFORM CHECK-OPEN-STATUS-FOR-SLOT
+           END-PERFORM.
+
+      * picks the just-set FILE STATUS for FILE-IDX's slot into
+      * WS-FS-CURRENT and reports it to AbendLog if it isn't success
+       CHECK-OPEN-STATUS-FOR-SLOT.
+           EVALUATE FILE-IDX
+               WHEN 1 MOVE WS-FS-1 TO WS-FS-CURRENT
+               WHEN 2 MOVE WS-FS-2 TO WS-FS-CURRENT
+               WHEN 3 MOVE WS-FS-3 TO WS-FS-CURRENT
+               WHEN 4 MOVE WS-FS-4 TO WS-FS-CURRENT
+               WHEN 5 MOVE WS-FS-5 TO WS-FS-CURRENT
+               WHEN 6 MOVE WS-FS-6 TO WS-FS-CURRENT
+               WHEN 7 MOVE WS-FS-7 TO WS-FS-CURRENT
+               WHEN 8 MOVE WS-FS-8 TO WS-FS-CURRENT
+               WHEN 9 MOVE WS-FS-9 TO WS-FS-CURRENT
+           END-EVALUATE.
+           IF WS-FS-CURRENT NOT = '00'
+               MOVE 'FILE-' TO ALOG-FILE-NAME
+               MOVE FILE-IDX TO ALOG-FILE-NAME(6:1)
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CURRENT TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+       CLOSE-INPUT-FILES.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > NUM-ACTIVE-FILES
+               EVALUATE FILE-IDX
+                   WHEN 1 CLOSE FILE-1
+                   WHEN 2 CLOSE FILE-2
+                   WHEN 3 CLOSE FILE-3
+                   WHEN 4 CLOSE FILE-4
+                   WHEN 5 CLOSE FILE-5
+                   WHEN 6 CLOSE FILE-6
+                   WHEN 7 CLOSE FILE-7
+                   WHEN 8 CLOSE FILE-8
+                   WHEN 9 CLOSE FILE-9
+               END-EVALUATE
+               PERFORM CHECK-CLOSE-STATUS-FOR-SLOT
+           END-PERFORM.
+
+      * picks the just-set FILE STATUS for FILE-IDX's slot into
+      * WS-FS-CURRENT and reports it to AbendLog if it isn't success
+       CHECK-CLOSE-STATUS-FOR-SLOT.
+           EVALUATE FILE-IDX
+               WHEN 1 MOVE WS-FS-1 TO WS-FS-CURRENT
+               WHEN 2 MOVE WS-FS-2 TO WS-FS-CURRENT
+               WHEN 3 MOVE WS-FS-3 TO WS-FS-CURRENT
+               WHEN 4 MOVE WS-FS-4 TO WS-FS-CURRENT
+               WHEN 5 MOVE WS-FS-5 TO WS-FS-CURRENT
+               WHEN 6 MOVE WS-FS-6 TO WS-FS-CURRENT
+               WHEN 7 MOVE WS-FS-7 TO WS-FS-CURRENT
+               WHEN 8 MOVE WS-FS-8 TO WS-FS-CURRENT
+               WHEN 9 MOVE WS-FS-9 TO WS-FS-CURRENT
+           END-EVALUATE.
+           IF WS-FS-CURRENT NOT = '00'
+               MOVE 'FILE-' TO ALOG-FILE-NAME
+               MOVE FILE-IDX TO ALOG-FILE-NAME(6:1)
+               MOVE 'CLOSE' TO ALOG-OPERATION
+               MOVE WS-FS-CURRENT TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+      * reads one record into the table ahead of the first comparison
+       PRIME-INPUT-FILES.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > NUM-ACTIVE-FILES
+               PERFORM READ-ONE-FILE
+           END-PERFORM.
+
+      * reads the next record for FILE-IDX into MERGE-ENTRY(FILE-IDX),
+      * marking that slot at end-of-file once its file is exhausted
+       READ-ONE-FILE.
+           EVALUATE FILE-IDX
+               WHEN 1
+                   READ FILE-1
+                       AT END SET MFT-AT-EOF(1) TO TRUE
+                       NOT AT END MOVE RECORD-1 TO MFT-RECORD(1)
+                   END-READ
+               WHEN 2
+                   READ FILE-2
+                       AT END SET MFT-AT-EOF(2) TO TRUE
+                       NOT AT END MOVE RECORD-2 TO MFT-RECORD(2)
+                   END-READ
+               WHEN 3
+                   READ FILE-3
+                       AT END SET MFT-AT-EOF(3) TO TRUE
+                       NOT AT END MOVE RECORD-3 TO MFT-RECORD(3)
+                   END-READ
+               WHEN 4
+                   READ FILE-4
+                       AT END SET MFT-AT-EOF(4) TO TRUE
+                       NOT AT END MOVE RECORD-4 TO MFT-RECORD(4)
+                   END-READ
+               WHEN 5
+                   READ FILE-5
+                       AT END SET MFT-AT-EOF(5) TO TRUE
+                       NOT AT END MOVE RECORD-5 TO MFT-RECORD(5)
+                   END-READ
+               WHEN 6
+                   READ FILE-6
+                       AT END SET MFT-AT-EOF(6) TO TRUE
+                       NOT AT END MOVE RECORD-6 TO MFT-RECORD(6)
+                   END-READ
+               WHEN 7
+                   READ FILE-7
+                       AT END SET MFT-AT-EOF(7) TO TRUE
+                       NOT AT END MOVE RECORD-7 TO MFT-RECORD(7)
+                   END-READ
+               WHEN 8
+                   READ FILE-8
+                       AT END SET MFT-AT-EOF(8) TO TRUE
+                       NOT AT END MOVE RECORD-8 TO MFT-RECORD(8)
+                   END-READ
+               WHEN 9
+                   READ FILE-9
+                       AT END SET MFT-AT-EOF(9) TO TRUE
+                       NOT AT END MOVE RECORD-9 TO MFT-RECORD(9)
+                   END-READ
+           END-EVALUATE.
+           IF NOT MFT-AT-EOF(FILE-IDX)
+               ADD 1 TO MFT-READ-COUNT(FILE-IDX)
+           END-IF.
+
+      * picks the lowest not-yet-exhausted name across all active
+      * slots, writes it, then lets ADVANCE-MATCHING-ENTRIES write
+      * every other slot that shares that same name too - a name
+      * that turns up in more than one input file is a legitimate
+      * tie, not a duplicate, so both records go to MERGE-FILE. ties
+      * are broken in favour of the lowest-numbered slot - i.e. FILE-1
+      * beats FILE-2 beats FILE-3 and so on - so the winning slot's
+      * record always leads and the rest follow in slot order
+       MERGE-INPUT-FILES.
+           MOVE MFT-NAME(WINNER-IDX) TO WINNING-NAME.
+           WRITE RECORD-OUT FROM MFT-RECORD(WINNER-IDX).
+           IF WS-FS-MERGE-FILE NOT = '00'
+               MOVE 'MERGE-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-MERGE-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           ADD 1 TO MERGE-WRITE-COUNT.
+           PERFORM ADVANCE-MATCHING-ENTRIES.
+           PERFORM FIND-LOWEST-ENTRY.
+
+      * writes and reads the next record for every other active slot
+      * still carrying WINNING-NAME - the winning slot itself was
+      * already written above and just needs its next record read
+       ADVANCE-MATCHING-ENTRIES.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > NUM-ACTIVE-FILES
+               IF NOT MFT-AT-EOF(FILE-IDX)
+                   AND MFT-NAME(FILE-IDX) = WINNING-NAME
+                   IF FILE-IDX NOT = WINNER-IDX
+                       WRITE RECORD-OUT FROM MFT-RECORD(FILE-IDX)
+                       IF WS-FS-MERGE-FILE NOT = '00'
+                           MOVE 'MERGE-FILE' TO ALOG-FILE-NAME
+                           MOVE 'WRITE' TO ALOG-OPERATION
+                           MOVE WS-FS-MERGE-FILE TO ALOG-FILE-STATUS
+                           PERFORM REPORT-FILE-ABEND
+                       END-IF
+                       ADD 1 TO MERGE-WRITE-COUNT
+                   END-IF
+                   PERFORM READ-ONE-FILE
+               END-IF
+           END-PERFORM.
+
+      * picks the not-yet-exhausted slot with the lowest name into
+      * WINNER-IDX, and sets MERGE-COMPLETE-FLAG once no slot
+      * qualifies (every active file has hit end-of-file)
+       FIND-LOWEST-ENTRY.
+           MOVE ZERO TO WINNER-IDX.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > NUM-ACTIVE-FILES
+               IF NOT MFT-AT-EOF(FILE-IDX)
+                   IF WINNER-IDX = ZERO
+                       MOVE FILE-IDX TO WINNER-IDX
+                   ELSE
+                       IF MFT-NAME(FILE-IDX) < MFT-NAME(WINNER-IDX)
+                           MOVE FILE-IDX TO WINNER-IDX
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WINNER-IDX = ZERO
+               SET MERGE-IS-COMPLETE TO TRUE
+           END-IF.
+
+      * picks HLFN/HLMF records out of runctl.dat, if there are any,
+      * and uses them to override the filename/file-count defaults
+      * above. an 'HLFN' record's CTL-NUMBER is the input-file slot
+      * (1-9) and CTL-TEXT is the filename for that slot; the highest
+      * slot named raises NUM-ACTIVE-FILES to match
+       LOAD-RUN-CONTROLS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-FS-CONTROL-FILE NOT = '00' AND WS-FS-CONTROL-FILE
+                   NOT = '05'
+               MOVE 'CONTROL-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CONTROL-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           PERFORM UNTIL CONTROL-FILE-EOF = 'Y'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO CONTROL-FILE-EOF
+                   NOT AT END
+                       EVALUATE CTL-TYPE
+                           WHEN 'HLFN'
+                               PERFORM SET-FILE-NAME-SLOT
+                           WHEN 'HLMF'
+                               PERFORM VALIDATE-MERGE-FILE-NAME
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           CLOSE CONTROL-FILE.
+
+       SET-FILE-NAME-SLOT.
+           IF CTL-NUMBER > ZERO AND CTL-NUMBER NOT > MAX-MERGE-FILES
+               EVALUATE CTL-NUMBER
+                   WHEN 1 MOVE CTL-TEXT TO FILE-1-NAME-WS
+                   WHEN 2 MOVE CTL-TEXT TO FILE-2-NAME-WS
+                   WHEN 3 MOVE CTL-TEXT TO FILE-3-NAME-WS
+                   WHEN 4 MOVE CTL-TEXT TO FILE-4-NAME-WS
+                   WHEN 5 MOVE CTL-TEXT TO FILE-5-NAME-WS
+                   WHEN 6 MOVE CTL-TEXT TO FILE-6-NAME-WS
+                   WHEN 7 MOVE CTL-TEXT TO FILE-7-NAME-WS
+                   WHEN 8 MOVE CTL-TEXT TO FILE-8-NAME-WS
+                   WHEN 9 MOVE CTL-TEXT TO FILE-9-NAME-WS
+               END-EVALUATE
+               IF CTL-NUMBER > NUM-ACTIVE-FILES
+                   MOVE CTL-NUMBER TO NUM-ACTIVE-FILES
+               END-IF
+           END-IF.
+
+      * an HLMF record's CTL-TEXT ends up STRINGed into a shell
+      * command in ARCHIVE-MERGE-FILE/PURGE-OLD-GENERATION, so it is
+      * only accepted if every non-blank character is a letter,
+      * digit, dot, hyphen, or underscore, with no embedded blank -
+      * anything else (a path separator, shell metacharacter, or
+      * embedded space) leaves MERGE-FILE-NAME-WS at whatever it was
+      * set to before, the same "ignore and carry on" treatment a
+      * bad CTL-NUMBER gets above
+       VALIDATE-MERGE-FILE-NAME.
+           MOVE 'Y' TO MFN-NAME-OK-SW.
+           MOVE 'N' TO MFN-SEEN-SPACE-SW.
+           PERFORM VARYING MFN-IDX FROM 1 BY 1 UNTIL MFN-IDX > 20
+               MOVE CTL-TEXT(MFN-IDX:1) TO MFN-CHAR
+               IF MFN-CHAR = SPACE
+                   SET MFN-SEEN-SPACE TO TRUE
+               ELSE
+                   IF MFN-SEEN-SPACE
+                       MOVE 'N' TO MFN-NAME-OK-SW
+                   END-IF
+                   IF (MFN-CHAR < 'A' OR MFN-CHAR > 'Z')
+                       AND (MFN-CHAR < 'a' OR MFN-CHAR > 'z')
+                       AND (MFN-CHAR < '0' OR MFN-CHAR > '9')
+                       AND MFN-CHAR NOT = '.'
+                       AND MFN-CHAR NOT = '-'
+                       AND MFN-CHAR NOT = '_'
+                       MOVE 'N' TO MFN-NAME-OK-SW
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF MFN-NAME-OK
+               MOVE CTL-TEXT TO MERGE-FILE-NAME-WS
+           ELSE
+               DISPLAY "Rejected HLMF filename, reason: "
+                   "invalid character"
+           END-IF.
+
+      * copies the just-closed MERGE-FILE aside under the next
+      * generation number, then purges anything older than
+      * KEEP-GENERATIONS keeps around - a GDG-style "rolling archive"
+      * built out of a flat copy-and-purge rather than real generation
+      * datasets, which this shop's platform doesn't have
+       ARCHIVE-MERGE-FILE.
+           PERFORM LOAD-GENERATION-NUMBER.
+           ADD 1 TO CURRENT-GENERATION.
+           PERFORM BUILD-GENERATION-SUFFIX.
+           MOVE SPACES TO MERGE-ARCHIVE-NAME.
+           STRING MERGE-FILE-NAME-WS DELIMITED BY SPACE
+               GENERATION-SUFFIX DELIMITED BY SIZE
+               INTO MERGE-ARCHIVE-NAME.
+           MOVE SPACES TO ARCHIVE-COMMAND.
+           STRING 'cp ' DELIMITED BY SIZE
+               MERGE-FILE-NAME-WS DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               MERGE-ARCHIVE-NAME DELIMITED BY SPACE
+               INTO ARCHIVE-COMMAND.
+           CALL "SYSTEM" USING ARCHIVE-COMMAND.
+           PERFORM SAVE-GENERATION-NUMBER.
+           PERFORM PURGE-OLD-GENERATION.
+
+      * reads hlgen.dat into CURRENT-GENERATION - the last generation
+      * number archived, or zero if this is the first run
+       LOAD-GENERATION-NUMBER.
+           MOVE ZERO TO CURRENT-GENERATION.
+           OPEN INPUT GENERATION-FILE.
+           IF WS-FS-GENERATION-FILE NOT = '00'
+                   AND WS-FS-GENERATION-FILE NOT = '05'
+               MOVE 'GENERATION-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-GENERATION-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           READ GENERATION-FILE
+               NOT AT END
+                   MOVE GENERATION-RECORD TO CURRENT-GENERATION
+           END-READ.
+           CLOSE GENERATION-FILE.
+
+      * rewrites hlgen.dat with this run's generation number, ready
+      * for the next run to pick up
+       SAVE-GENERATION-NUMBER.
+           MOVE CURRENT-GENERATION TO GENERATION-RECORD.
+           OPEN OUTPUT GENERATION-FILE.
+           IF WS-FS-GENERATION-FILE NOT = '00'
+               MOVE 'GENERATION-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-GENERATION-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           WRITE GENERATION-RECORD.
+           IF WS-FS-GENERATION-FILE NOT = '00'
+               MOVE 'GENERATION-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-GENERATION-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           CLOSE GENERATION-FILE.
+
+      * builds the ".Gnnnn" suffix for CURRENT-GENERATION
+       BUILD-GENERATION-SUFFIX.
+           MOVE SPACES TO GENERATION-SUFFIX.
+           STRING '.G' DELIMITED BY SIZE
+               CURRENT-GENERATION DELIMITED BY SIZE
+               INTO GENERATION-SUFFIX.
+
+      * removes the archive copy that just fell off the back of the
+      * KEEP-GENERATIONS window, if one exists
+       PURGE-OLD-GENERATION.
+           COMPUTE PURGE-GENERATION = CURRENT-GENERATION
+               - KEEP-GENERATIONS.
+           IF PURGE-GENERATION > ZERO
+               MOVE PURGE-GENERATION TO CURRENT-GENERATION
+               PERFORM BUILD-GENERATION-SUFFIX
+               MOVE SPACES TO MERGE-PURGE-NAME
+               STRING MERGE-FILE-NAME-WS DELIMITED BY SPACE
+                   GENERATION-SUFFIX DELIMITED BY SIZE
+                   INTO MERGE-PURGE-NAME
+               MOVE SPACES TO ARCHIVE-COMMAND
+               STRING 'rm -f ' DELIMITED BY SIZE
+                   MERGE-PURGE-NAME DELIMITED BY SPACE
+                   INTO ARCHIVE-COMMAND
+               CALL "SYSTEM" USING ARCHIVE-COMMAND
+           END-IF.
+
+      * per-source record counts plus the total written - how many
+      * records HighAndLow read off each input file and merged out
+       PRINT-MERGE-SUMMARY.
+           DISPLAY "MERGE SUMMARY".
+           MOVE ZERO TO TOTAL-RECORDS-READ.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > NUM-ACTIVE-FILES
+               DISPLAY "  FILE-" FILE-IDX ": "
+                   MFT-READ-COUNT(FILE-IDX) " records read"
+               ADD MFT-READ-COUNT(FILE-IDX) TO TOTAL-RECORDS-READ
+           END-PERFORM.
+           DISPLAY "  MERGE-FILE: " MERGE-WRITE-COUNT
+               " records written".
+           DISPLAY "  ARCHIVED AS: " MERGE-ARCHIVE-NAME.
+
+           MOVE TOTAL-RECORDS-READ TO RSUM-RECORDS-READ.
+           CALL "RunSummary" USING RSUM-PROGRAM-NAME RSUM-RECORDS-READ
+               RSUM-RECORDS-REJECTED RSUM-RUN-STATUS.
+
+       END PROGRAM HighAndLow.
