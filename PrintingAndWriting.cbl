@@ -18,7 +18,57 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-          SELECT PRINT-FILE ASSIGN TO 'FILE'.
+          SELECT PRINT-FILE ASSIGN TO 'FILE'
+          FILE STATUS IS WS-FS-PRINT-FILE.
+
+      * the day's transactions - one record per detail line. filename
+      * is a WORKING-STORAGE variable so LOAD-RUN-CONTROLS can point
+      * this at a different file without a recompile, the same way
+      * HighAndLow's FILE-1/FILE-2 work
+          SELECT TRANSACTION-FILE ASSIGN TO DYNAMIC TRAN-FILE-NAME-WS
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-FS-TRANSACTION-FILE.
+
+      * part and customer/supplier master files - looked up once per
+      * detail line so the listing can print a description/name next
+      * to the bare code in TRANSACTION-RECORD
+          SELECT PART-MASTER ASSIGN TO DYNAMIC PART-MASTER-NAME-WS
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS RANDOM
+          RECORD KEY IS PM-PART-NO
+          FILE STATUS IS WS-FS-PART-MASTER.
+
+          SELECT CUST-MASTER ASSIGN TO DYNAMIC CUST-MASTER-NAME-WS
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS RANDOM
+          RECORD KEY IS CM-CUS-SUP-NO
+          FILE STATUS IS WS-FS-CUST-MASTER.
+
+      * comma-delimited alternative to PRINT-FILE - used instead of
+      * PRINT-FILE, never alongside it, when CSV-MODE-ON is set from
+      * runctl.dat
+          SELECT CSV-FILE ASSIGN TO DYNAMIC CSV-FILE-NAME-WS
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-FS-CSV-FILE.
+
+      * OPTIONAL - a run not carrying a runctl.dat just keeps the
+      * defaults set below in WORKING-STORAGE
+          SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'runctl.dat'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-FS-CONTROL-FILE.
+
+      * this run's detail-line count, appended alongside FirstProgram's
+      * record count for Reconcile.cbl to check - see RECON.cpy
+          SELECT RECON-FILE ASSIGN TO 'recon.dat'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-FS-RECON-FILE.
+
+      * transactions whose quantity won't fit P-QUANT go here instead
+      * of the listing - the same reject-file pattern FirstProgram
+      * uses for records that fail date validation
+          SELECT OPTIONAL QUANT-REJECT-FILE ASSIGN TO 'pwreject.dat'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-FS-QUANT-REJECT-FILE.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -27,9 +77,165 @@
        FD PRINT-FILE.
        01 REPORT-OUT PIC X(999).
 
+      * one transaction: part, customer/supplier, the transaction date
+      * (day/month/year, same shape as the rest of the system) and a
+      * signed quantity so a return/adjustment can carry a negative
+      * amount
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+         03 TRAN-PART-NO PIC 9(8).
+         03 TRAN-CUS-SUP-NO PIC 9(6).
+         03 TRAN-DATE-DD PIC 99.
+         03 TRAN-DATE-MM PIC 99.
+         03 TRAN-DATE-YY PIC 99.
+         03 TRAN-QUANT PIC S9(6) SIGN LEADING SEPARATE.
+
+      * keyed by part number - one description per part
+       FD PART-MASTER.
+       01 PART-MASTER-RECORD.
+         03 PM-PART-NO PIC 9(8).
+         03 PM-PART-DESC PIC X(30).
+
+      * keyed by customer/supplier number - one name per code
+       FD CUST-MASTER.
+       01 CUST-MASTER-RECORD.
+         03 CM-CUS-SUP-NO PIC 9(6).
+         03 CM-CUS-SUP-NAME PIC X(30).
+
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(200).
+
+       FD CONTROL-FILE.
+
+       COPY RUNCTL.
+
+       FD RECON-FILE.
+
+       COPY RECON.
+
+      * one rejected transaction plus why it was rejected
+       FD QUANT-REJECT-FILE.
+
+       01 QUANT-REJECT-RECORD.
+           03 QREJ-PART-NO PIC 9(8).
+           03 QREJ-CUS-SUP-NO PIC 9(6).
+           03 QREJ-QUANT PIC S9(6) SIGN LEADING SEPARATE.
+           03 QREJ-REASON-TEXT PIC X(30).
       *-----------------------
        WORKING-STORAGE SECTION.
 
+      * FILE STATUS fields for each SELECT above, plus the shared
+      * work area passed to the AbendLog subprogram whenever one of
+      * them comes back other than success
+       01 WS-FS-PRINT-FILE PIC XX VALUE '00'.
+       01 WS-FS-TRANSACTION-FILE PIC XX VALUE '00'.
+       01 WS-FS-PART-MASTER PIC XX VALUE '00'.
+       01 WS-FS-CUST-MASTER PIC XX VALUE '00'.
+       01 WS-FS-CSV-FILE PIC XX VALUE '00'.
+       01 WS-FS-CONTROL-FILE PIC XX VALUE '00'.
+       01 WS-FS-RECON-FILE PIC XX VALUE '00'.
+       01 WS-FS-QUANT-REJECT-FILE PIC XX VALUE '00'.
+
+      * quantity validation - a negative TRAN-QUANT is a legitimate
+      * return and prints with a visible minus sign, folded into
+      * ACCUM-Q-TOT like any other quantity. only a quantity whose
+      * magnitude won't fit P-QUANT's columns is rejected, the same
+      * way FirstProgram rejects a record that fails date validation
+       77 MAX-PRINTABLE-QUANT PIC 9(5) VALUE 99999.
+       77 MIN-PRINTABLE-QUANT PIC S9(5) VALUE -99999.
+       01 QUANT-OK-SW PIC X VALUE 'Y'.
+           88 QUANT-IS-OK VALUE 'Y'.
+       01 QUANT-REJECT-REASON PIC X(30) VALUE SPACES.
+       01 QUANT-REJECT-COUNTER PIC 9(5) VALUE ZERO.
+
+      * control-break tracking for the P-CUS-SUP-NO subtotal - see
+      * CHECK-CONTROL-BREAK
+       01 PREV-CUS-SUP-NO PIC 9(6) VALUE ZERO.
+       01 FIRST-GROUP-SW PIC X VALUE 'Y'.
+           88 FIRST-GROUP VALUE 'Y'.
+       01 SUBTOTAL-Q-TOT PIC S9(8) VALUE ZERO.
+
+      * total detail lines processed this run, written to recon.dat
+      * for Reconcile.cbl to check against FirstProgram's count. when
+      * a PWFD/PWTD date-range PARM is active this only counts the
+      * transactions that fell inside the range, so a Reconcile
+      * mismatch on a filtered run is expected, not a processing error
+       01 TRAN-LINE-COUNT PIC 9(7) VALUE ZERO.
+
+       01 ABEND-LOG-WORK.
+           03 ALOG-PROGRAM-NAME PIC X(20) VALUE 'PrintingAndWriting'.
+           03 ALOG-FILE-NAME PIC X(20).
+           03 ALOG-OPERATION PIC X(10).
+           03 ALOG-FILE-STATUS PIC XX.
+
+      * arguments passed to RunSummary.cbl - see there for the meaning
+      * of each
+       01 RUN-SUMMARY-WORK.
+           03 RSUM-PROGRAM-NAME PIC X(20) VALUE 'PrintingAndWriting'.
+           03 RSUM-RECORDS-READ PIC 9(7).
+           03 RSUM-RECORDS-REJECTED PIC 9(7).
+           03 RSUM-RUN-STATUS PIC X(8) VALUE 'COMPLETE'.
+
+      * default transaction filename - overridden by a 'PWDF' record in
+      * runctl.dat if one is present, see LOAD-RUN-CONTROLS
+       01 TRAN-FILE-NAME-WS PIC X(20) VALUE 'transact.dat'.
+       01 CONTROL-FILE-EOF PIC X VALUE 'N'.
+       01 TRAN-EOF PIC X VALUE 'N'.
+
+      * master filenames - not overridden via runctl.dat today, the
+      * way TRAN-FILE-NAME-WS is, since there is only ever one part
+      * master and one customer/supplier master for a given run
+       01 PART-MASTER-NAME-WS PIC X(20) VALUE 'partmast.dat'.
+       01 CUST-MASTER-NAME-WS PIC X(20) VALUE 'custmast.dat'.
+
+      * CSV export mode - off unless a 'PWCS' record in runctl.dat
+      * turns it on, see LOAD-RUN-CONTROLS. on, the batch listing goes
+      * to CSV-FILE as comma-delimited text instead of PRINT-FILE as a
+      * fixed print image
+       01 CSV-FILE-NAME-WS PIC X(20) VALUE 'batch.csv'.
+       01 CSV-OUTPUT-MODE PIC X VALUE 'N'.
+           88 CSV-MODE-ON VALUE 'Y'.
+
+      * transaction date-range PARM, this shop's equivalent of a JCL
+      * SYSIN PARM card - off unless 'PWFD'/'PWTD' records in
+      * runctl.dat set a from-date and/or to-date, see LOAD-RUN-
+      * CONTROLS. each CTL-TEXT carries a DDMMYY date; transactions
+      * outside the range are skipped in MAIN-PROCEDURE before
+      * PRINT-DATA-LINE ever sees them, so they don't reach the
+      * listing, the CSV export, or the batch totals
+       01 FROM-DATE-FILTER-SW PIC X VALUE 'N'.
+           88 FROM-DATE-FILTER-ON VALUE 'Y'.
+       01 TO-DATE-FILTER-SW PIC X VALUE 'N'.
+           88 TO-DATE-FILTER-ON VALUE 'Y'.
+       01 FROM-DATE-COMPARE PIC 9(6) VALUE ZERO.
+       01 TO-DATE-COMPARE PIC 9(6) VALUE 999999.
+       01 TRAN-DATE-COMPARE PIC 9(6) VALUE ZERO.
+       01 TRAN-IN-DATE-RANGE-SW PIC X VALUE 'Y'.
+           88 TRAN-IN-DATE-RANGE VALUE 'Y'.
+       01 WS-CSV-LINE PIC X(200).
+
+      * page-break controls for the detail listing - LINES-PER-PAGE is
+      * overridden by a 'PWPL' record in runctl.dat if one is present.
+      * PAGE-NUMBER is the real counter; P-PAGE-NO (below, under
+      * PRINT-HEADERS) is numeric-edited and exists only to print it
+       01 PAGE-CONTROLS.
+         03 LINES-PER-PAGE PIC 9(3) VALUE 020.
+         03 LINE-COUNT-ON-PAGE PIC 9(3) VALUE ZERO.
+         03 PAGE-NUMBER PIC 99 VALUE ZERO.
+
+      * TRAN-DATE-DD/MM/YY combined into one sortable/addable number
+      * for the DATES: hash total
+       01 WORK-DATE-NUMERIC PIC 9(6) VALUE ZERO.
+
+      * hash-total accumulators - ADD needs a plain numeric receiving
+      * field, not the Z(7)9 numeric-edited P-BAT-*-TOT items those
+      * get MOVEd into for display in PRINT-BATCH-RECORD
+       01 HASH-TOTAL-ACCUMULATORS.
+         03 ACCUM-C-S-N-TOT PIC 9(8) VALUE ZERO.
+         03 ACCUM-D-S-D-TOT PIC 9(8) VALUE ZERO.
+         03 ACCUM-Q-TOT PIC S9(8) VALUE ZERO.
+         03 ACCUM-P-N-TOT PIC 9(8) VALUE ZERO.
+
        01 PRINT-HEADERS.
          03 P-TITLE.
            05 P-TITLE-TXT PIC X(49) VALUE
@@ -39,6 +245,10 @@
          VALUE 'PART CUST/DATE QUANT'.
          03 COL-HEAD-2 PIC X(24)
          VALUE 'NO SUP NO SUP/REC'.
+         03 COL-HEAD-3 PIC X(20)
+         VALUE ' DESCRIPTION'.
+         03 COL-HEAD-4 PIC X(20)
+         VALUE ' CUST/SUPP NAME'.
        01 PRINT-LINE.
          03 P-PART-NO PIC X(8).
          03 PIC X VALUE SPACES.
@@ -51,7 +261,14 @@
            05 PIC X VALUE '/'.
            05 P-DATE-3 PIC XX.
          03 PIC X VALUE SPACE.
-         03 P-QUANT PIC Z(4)9.
+         03 P-QUANT PIC -(5)9.
+         03 PIC X VALUE SPACE.
+         03 P-PART-DESC PIC X(30).
+         03 PIC X VALUE SPACE.
+         03 P-CUS-SUP-NAME PIC X(30).
+      * hash totals below are running accumulators, built up one
+      * detail line at a time in ACCUMULATE-HASH-TOTALS - see
+      * PRINT-DATA-LINE
        01 P-BATCH-REC.
          03 BAT-TITLE PIC X(38)
          VALUE 'HASH TOTALS IN BATCH CONTROL RECORD'.
@@ -59,90 +276,578 @@
          03 P-BAT-CUS-SUPP.
            05 BAT-CUS-SUPP PIC X(25)
            VALUE 'CUSTOMER/SUPPLIER NOS:'.
-           05 BAT-C-S-N-TOT PIC Z(7)9 VALUE "12345678".
+           05 BAT-C-S-N-TOT PIC Z(7)9 VALUE ZERO.
          03 P-BAT-DATE.
            05 BAT-DATE PIC X(9)
-           VALUE 'DATES:'.
-           05 BAT-D-S-D-TOT PIC Z(7)9 VALUE "7654321".
+           VALUE ' DATES:'.
+           05 BAT-D-S-D-TOT PIC Z(7)9 VALUE ZERO.
          03 P-BAT-QUANT.
            05 BAT-QUANT PIC X(14)
-           VALUE 'QUANTITIES:'.
-           05 BAT-Q-TOT PIC Z(7)9 VALUE "9876543".
+           VALUE ' QUANTITIES:'.
+           05 BAT-Q-TOT PIC -(7)9 VALUE ZERO.
          03 P-BAT-PART.
            05 BAT-PART PIC X(12)
-           VALUE 'PART NOS:'.
-           05 BAT-P-N-TOT PIC Z(7)9 VALUE "3456789".
+           VALUE ' PART NOS:'.
+           05 BAT-P-N-TOT PIC Z(7)9 VALUE ZERO.
+
+      * control-break subtotal, one per run of transactions sharing
+      * the same P-CUS-SUP-NO - see CHECK-CONTROL-BREAK. assumes the
+      * transaction file arrives sorted by customer/supplier number,
+      * the same way a control-break report always has
+       01 P-SUBTOTAL-REC.
+         03 SUB-TITLE PIC X(20)
+         VALUE ' SUBTOTAL CUST/SUPP:'.
+         03 SUB-CUS-SUP-NO PIC X(6).
+         03 PIC X VALUE SPACE.
+         03 SUB-QTY-LABEL PIC X(11) VALUE ' QUANTITY:'.
+         03 SUB-Q-TOT PIC -(7)9 VALUE ZERO.
 
        01 WS-REPORT-LINE PIC X(99).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
-           OPEN OUTPUT PRINT-FILE.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-RUN-CONTROLS.
 
-           MOVE SPACES TO WS-REPORT-LINE.
-           PERFORM PRINT-TITLE.
-           MOVE SPACES TO WS-REPORT-LINE.
-           PERFORM PRINT-COLUMN-HEADERS.
-           MOVE SPACES TO WS-REPORT-LINE.
-           PERFORM PRINT-DATA-LINE.
+           IF CSV-MODE-ON
+               OPEN OUTPUT CSV-FILE
+               IF WS-FS-CSV-FILE NOT = '00'
+                   MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+                   MOVE 'OPEN' TO ALOG-OPERATION
+                   MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+                   PERFORM REPORT-FILE-ABEND
+               END-IF
+               PERFORM WRITE-CSV-HEADER-ROW
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               IF WS-FS-PRINT-FILE NOT = '00'
+                   MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+                   MOVE 'OPEN' TO ALOG-OPERATION
+                   MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+                   PERFORM REPORT-FILE-ABEND
+               END-IF
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-FS-TRANSACTION-FILE NOT = '00'
+               MOVE 'TRANSACTION-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-TRANSACTION-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           OPEN INPUT PART-MASTER.
+           IF WS-FS-PART-MASTER NOT = '00'
+               MOVE 'PART-MASTER' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-PART-MASTER TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           OPEN INPUT CUST-MASTER.
+           IF WS-FS-CUST-MASTER NOT = '00'
+               MOVE 'CUST-MASTER' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CUST-MASTER TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           OPEN OUTPUT QUANT-REJECT-FILE.
+           IF WS-FS-QUANT-REJECT-FILE NOT = '00'
+               MOVE 'QUANT-REJECT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-QUANT-REJECT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
 
+           PERFORM UNTIL TRAN-EOF = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO TRAN-EOF
+                   NOT AT END
+                       PERFORM CHECK-DATE-RANGE
+                       IF TRAN-IN-DATE-RANGE
+                           PERFORM PRINT-DATA-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-           MOVE SPACES TO WS-REPORT-LINE.
-           PERFORM PRINT-BATCH-RECORD.
+           IF NOT FIRST-GROUP
+               PERFORM PRINT-SUBTOTAL
+           END-IF.
 
-           CLOSE PRINT-FILE.
+           IF CSV-MODE-ON
+               PERFORM WRITE-CSV-BATCH-TOTALS
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               PERFORM PRINT-BATCH-RECORD
+           END-IF.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE PART-MASTER.
+           CLOSE CUST-MASTER.
+           CLOSE QUANT-REJECT-FILE.
+           IF CSV-MODE-ON
+               CLOSE CSV-FILE
+           ELSE
+               CLOSE PRINT-FILE
+           END-IF.
+           PERFORM WRITE-RECON-RECORD.
+           DISPLAY "Quantity rejects: " QUANT-REJECT-COUNTER.
+
+           MOVE TRAN-LINE-COUNT TO RSUM-RECORDS-READ.
+           MOVE QUANT-REJECT-COUNTER TO RSUM-RECORDS-REJECTED.
+           IF QUANT-REJECT-COUNTER > ZERO
+               MOVE 'WARNINGS' TO RSUM-RUN-STATUS
+           END-IF.
+           CALL "RunSummary" USING RSUM-PROGRAM-NAME RSUM-RECORDS-READ
+               RSUM-RECORDS-REJECTED RSUM-RUN-STATUS.
 
            STOP RUN.
 
+      * reports a failed file operation to the shared abend-logging
+      * subprogram - see AbendLog.cbl
+       REPORT-FILE-ABEND.
+           CALL "AbendLog" USING ALOG-PROGRAM-NAME ALOG-FILE-NAME
+               ALOG-OPERATION ALOG-FILE-STATUS.
+
+      * appends this run's detail-line count to recon.dat, alongside
+      * FirstProgram's own record from the same nightly run - OPEN
+      * EXTEND falls back to OPEN OUTPUT if this ever runs standalone
+      * with no recon.dat already started
+       WRITE-RECON-RECORD.
+           MOVE SPACES TO RECON-RECORD.
+           MOVE 'PW01' TO REC-SOURCE.
+           MOVE TRAN-LINE-COUNT TO REC-COUNT.
+           OPEN EXTEND RECON-FILE.
+           IF WS-FS-RECON-FILE = '35'
+               OPEN OUTPUT RECON-FILE
+           END-IF.
+           IF WS-FS-RECON-FILE NOT = '00'
+               MOVE 'RECON-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-RECON-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           WRITE RECON-RECORD.
+           CLOSE RECON-FILE.
+
+      * picks PWDF/PWPL records out of runctl.dat, if there are any,
+      * and uses them to override the transaction filename / page
+      * length defaults above
+       LOAD-RUN-CONTROLS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-FS-CONTROL-FILE NOT = '00' AND WS-FS-CONTROL-FILE
+                   NOT = '05'
+               MOVE 'CONTROL-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CONTROL-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           PERFORM UNTIL CONTROL-FILE-EOF = 'Y'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO CONTROL-FILE-EOF
+                   NOT AT END
+                       EVALUATE CTL-TYPE
+                           WHEN 'PWDF'
+                               MOVE CTL-TEXT TO TRAN-FILE-NAME-WS
+                           WHEN 'PWPL'
+                               MOVE CTL-NUMBER TO LINES-PER-PAGE
+                           WHEN 'PWCS'
+                               IF CTL-NUMBER = 1
+                                   MOVE 'Y' TO CSV-OUTPUT-MODE
+                               END-IF
+                           WHEN 'PWFD'
+                               PERFORM SET-FROM-DATE-FILTER
+                           WHEN 'PWTD'
+                               PERFORM SET-TO-DATE-FILTER
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           CLOSE CONTROL-FILE.
+
+      * CTL-TEXT carries a DDMMYY date - reordered here into a plain
+      * YYMMDD PIC 9(6) so FROM-DATE-COMPARE/TO-DATE-COMPARE can be
+      * tested against TRAN-DATE-COMPARE with a single numeric IN/NOT
+      * IN comparison rather than three separate DD/MM/YY compares
+       SET-FROM-DATE-FILTER.
+           MOVE CTL-TEXT(5:2) TO FROM-DATE-COMPARE(1:2)
+           MOVE CTL-TEXT(3:2) TO FROM-DATE-COMPARE(3:2)
+           MOVE CTL-TEXT(1:2) TO FROM-DATE-COMPARE(5:2)
+           MOVE 'Y' TO FROM-DATE-FILTER-SW.
+
+       SET-TO-DATE-FILTER.
+           MOVE CTL-TEXT(5:2) TO TO-DATE-COMPARE(1:2)
+           MOVE CTL-TEXT(3:2) TO TO-DATE-COMPARE(3:2)
+           MOVE CTL-TEXT(1:2) TO TO-DATE-COMPARE(5:2)
+           MOVE 'Y' TO TO-DATE-FILTER-SW.
+
+      * sets TRAN-IN-DATE-RANGE-SW for the transaction just read - 'Y'
+      * if neither PWFD nor PWTD is active, or the transaction's date
+      * falls within whichever of the two are
+       CHECK-DATE-RANGE.
+           MOVE 'Y' TO TRAN-IN-DATE-RANGE-SW.
+           MOVE TRAN-DATE-YY TO TRAN-DATE-COMPARE(1:2).
+           MOVE TRAN-DATE-MM TO TRAN-DATE-COMPARE(3:2).
+           MOVE TRAN-DATE-DD TO TRAN-DATE-COMPARE(5:2).
+           IF FROM-DATE-FILTER-ON
+                   AND TRAN-DATE-COMPARE < FROM-DATE-COMPARE
+               MOVE 'N' TO TRAN-IN-DATE-RANGE-SW
+           END-IF.
+           IF TO-DATE-FILTER-ON
+                   AND TRAN-DATE-COMPARE > TO-DATE-COMPARE
+               MOVE 'N' TO TRAN-IN-DATE-RANGE-SW
+           END-IF.
+
        PRINT-TITLE.
+           MOVE PAGE-NUMBER TO P-PAGE-NO.
            MOVE P-TITLE-TXT TO WS-REPORT-LINE.
            MOVE P-PAGE-NO TO WS-REPORT-LINE(51:2).
            MOVE WS-REPORT-LINE TO REPORT-OUT.
            WRITE REPORT-OUT.
+           IF WS-FS-PRINT-FILE NOT = '00'
+               MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
 
        PRINT-COLUMN-HEADERS.
            MOVE COL-HEAD-1 TO WS-REPORT-LINE(1:31).
            MOVE COL-HEAD-2 TO WS-REPORT-LINE(32:24).
+           MOVE COL-HEAD-3 TO WS-REPORT-LINE(56:20).
+           MOVE COL-HEAD-4 TO WS-REPORT-LINE(76:20).
 
            MOVE WS-REPORT-LINE TO REPORT-OUT.
            WRITE REPORT-OUT.
+           IF WS-FS-PRINT-FILE NOT = '00'
+               MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
 
+      * re-prints the title/column headers at the top of a page - the
+      * very first detail line (LINE-COUNT-ON-PAGE still zero) and
+      * every time CHECK-PAGE-BREAK rolls the page
+       PRINT-HEADERS-IF-NEEDED.
+           IF LINE-COUNT-ON-PAGE = ZERO
+               MOVE SPACES TO WS-REPORT-LINE
+               PERFORM PRINT-TITLE
+               MOVE SPACES TO WS-REPORT-LINE
+               PERFORM PRINT-COLUMN-HEADERS
+           END-IF.
 
+      * bumps P-PAGE-NO and starts a fresh page once LINES-PER-PAGE
+      * detail lines have printed on the current one
+       CHECK-PAGE-BREAK.
+           ADD 1 TO LINE-COUNT-ON-PAGE.
+           IF LINE-COUNT-ON-PAGE >= LINES-PER-PAGE
+               ADD 1 TO PAGE-NUMBER
+               MOVE ZERO TO LINE-COUNT-ON-PAGE
+           END-IF.
+
+      * one line of the batch listing, driven off TRANSACTION-RECORD
+      * instead of a fixed set of literals
        PRINT-DATA-LINE.
-           MOVE "12345678" TO P-PART-NO.
-           MOVE "CUST01" TO P-CUS-SUP-NO.
-           MOVE "21" TO P-DATE-1.
-           MOVE "06" TO P-DATE-2.
-           MOVE "24" TO P-DATE-3.
-           MOVE 1000 TO P-QUANT.
+           ADD 1 TO TRAN-LINE-COUNT.
+           PERFORM CHECK-CONTROL-BREAK.
+           PERFORM VALIDATE-QUANTITY.
+           IF QUANT-IS-OK
+               MOVE TRAN-PART-NO TO P-PART-NO
+               MOVE TRAN-CUS-SUP-NO TO P-CUS-SUP-NO
+               MOVE TRAN-DATE-DD TO P-DATE-1
+               MOVE TRAN-DATE-MM TO P-DATE-2
+               MOVE TRAN-DATE-YY TO P-DATE-3
+               MOVE TRAN-QUANT TO P-QUANT
+               PERFORM LOOKUP-PART-MASTER
+               PERFORM LOOKUP-CUST-MASTER
+
+               IF CSV-MODE-ON
+                   PERFORM WRITE-CSV-DETAIL-LINE
+               ELSE
+                   PERFORM PRINT-HEADERS-IF-NEEDED
+                   PERFORM WRITE-FIXED-DETAIL-LINE
+                   PERFORM CHECK-PAGE-BREAK
+               END-IF
+
+               PERFORM ACCUMULATE-HASH-TOTALS
+           ELSE
+               PERFORM WRITE-QUANT-REJECT-RECORD
+           END-IF.
+
+      * only a quantity too large for P-QUANT/BAT-Q-TOT to print is
+      * rejected - a negative quantity (a return) is printed and
+      * totaled like any other
+       VALIDATE-QUANTITY.
+           MOVE 'Y' TO QUANT-OK-SW.
+           IF TRAN-QUANT > MAX-PRINTABLE-QUANT
+               OR TRAN-QUANT < MIN-PRINTABLE-QUANT
+               MOVE 'N' TO QUANT-OK-SW
+               MOVE 'QUANTITY OVERFLOW' TO QUANT-REJECT-REASON
+           END-IF.
 
+       WRITE-QUANT-REJECT-RECORD.
+           ADD 1 TO QUANT-REJECT-COUNTER.
+           MOVE TRAN-PART-NO TO QREJ-PART-NO.
+           MOVE TRAN-CUS-SUP-NO TO QREJ-CUS-SUP-NO.
+           MOVE TRAN-QUANT TO QREJ-QUANT.
+           MOVE QUANT-REJECT-REASON TO QREJ-REASON-TEXT.
+           WRITE QUANT-REJECT-RECORD.
+           IF WS-FS-QUANT-REJECT-FILE NOT = '00'
+               MOVE 'QUANT-REJECT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-QUANT-REJECT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           DISPLAY "Rejected transaction, reason: "
+               QUANT-REJECT-REASON.
+
+      * detects a change in P-CUS-SUP-NO across successive
+      * transactions and prints the subtotal for the group that just
+      * ended - relies on the transaction file arriving sorted by
+      * customer/supplier number, the way a control-break report
+      * always has
+       CHECK-CONTROL-BREAK.
+           IF FIRST-GROUP
+               MOVE 'N' TO FIRST-GROUP-SW
+           ELSE
+               IF TRAN-CUS-SUP-NO NOT = PREV-CUS-SUP-NO
+                   PERFORM PRINT-SUBTOTAL
+                   MOVE ZERO TO SUBTOTAL-Q-TOT
+               END-IF
+           END-IF.
+           MOVE TRAN-CUS-SUP-NO TO PREV-CUS-SUP-NO.
+
+      * the subtotal line for the customer/supplier group that just
+      * ended - PREV-CUS-SUP-NO still holds that group's number, since
+      * CHECK-CONTROL-BREAK moves in the new one only after this runs
+       PRINT-SUBTOTAL.
+           IF CSV-MODE-ON
+               PERFORM WRITE-CSV-SUBTOTAL
+           ELSE
+               PERFORM PRINT-HEADERS-IF-NEEDED
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE PREV-CUS-SUP-NO TO SUB-CUS-SUP-NO
+               MOVE SUBTOTAL-Q-TOT TO SUB-Q-TOT
+               MOVE P-SUBTOTAL-REC TO WS-REPORT-LINE(1:46)
+               MOVE WS-REPORT-LINE TO REPORT-OUT
+               WRITE REPORT-OUT
+               IF WS-FS-PRINT-FILE NOT = '00'
+                   MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+                   MOVE 'WRITE' TO ALOG-OPERATION
+                   MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+                   PERFORM REPORT-FILE-ABEND
+               END-IF
+               PERFORM CHECK-PAGE-BREAK
+           END-IF.
+
+      * CSV-mode equivalent of PRINT-SUBTOTAL - one row per
+      * customer/supplier group, same shape as WRITE-CSV-BATCH-TOTALS
+       WRITE-CSV-SUBTOTAL.
+           MOVE PREV-CUS-SUP-NO TO SUB-CUS-SUP-NO.
+           MOVE SUBTOTAL-Q-TOT TO SUB-Q-TOT.
+           STRING 'SUBTOTAL CUST/SUPP' DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               SUB-CUS-SUP-NO DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               SUB-Q-TOT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+      * the fixed-column print image - unchanged from before the CSV
+      * mode existed, just pulled out of PRINT-DATA-LINE so CSV mode
+      * can skip it
+       WRITE-FIXED-DETAIL-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
            MOVE P-PART-NO TO WS-REPORT-LINE(1:8).
            MOVE P-CUS-SUP-NO TO WS-REPORT-LINE(10:6).
            MOVE P-DATE-S-D TO WS-REPORT-LINE(17:8).
-           MOVE P-QUANT TO WS-REPORT-LINE(26:5).
+           MOVE P-QUANT TO WS-REPORT-LINE(26:6).
+           MOVE P-PART-DESC TO WS-REPORT-LINE(33:30).
+           MOVE P-CUS-SUP-NAME TO WS-REPORT-LINE(64:30).
            MOVE WS-REPORT-LINE TO REPORT-OUT.
            WRITE REPORT-OUT.
+           IF WS-FS-PRINT-FILE NOT = '00'
+               MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+      * one comma-delimited row per transaction, in the same column
+      * order as WRITE-CSV-HEADER-ROW
+       WRITE-CSV-DETAIL-LINE.
+           STRING
+               P-PART-NO DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               P-PART-DESC DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               P-CUS-SUP-NO DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               P-CUS-SUP-NAME DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               P-DATE-S-D DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               P-QUANT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+       WRITE-CSV-HEADER-ROW.
+           STRING 'PART NO,PART DESC,CUST/SUPP NO,' DELIMITED BY SIZE
+               'CUST/SUPP NAME,DATE,QUANTITY' DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+      * one row per hash total instead of the fixed report's single
+      * packed batch-control record
+       WRITE-CSV-BATCH-TOTALS.
+           MOVE ACCUM-C-S-N-TOT TO BAT-C-S-N-TOT.
+           MOVE ACCUM-D-S-D-TOT TO BAT-D-S-D-TOT.
+           MOVE ACCUM-Q-TOT TO BAT-Q-TOT.
+           MOVE ACCUM-P-N-TOT TO BAT-P-N-TOT.
 
+           STRING 'CUSTOMER/SUPPLIER NOS' DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               BAT-C-S-N-TOT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+           STRING 'DATES' DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               BAT-D-S-D-TOT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+           STRING 'QUANTITIES' DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               BAT-Q-TOT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+           STRING 'PART NOS' DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               BAT-P-N-TOT DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-FS-CSV-FILE NOT = '00'
+               MOVE 'CSV-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CSV-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+
+      * looks up TRAN-PART-NO in partmast.dat and moves the
+      * description found onto the print line - a part with no master
+      * record just prints as unknown rather than stopping the run
+       LOOKUP-PART-MASTER.
+           MOVE TRAN-PART-NO TO PM-PART-NO.
+           READ PART-MASTER
+               INVALID KEY
+                   MOVE 'UNKNOWN PART' TO P-PART-DESC
+               NOT INVALID KEY
+                   MOVE PM-PART-DESC TO P-PART-DESC
+           END-READ.
+
+      * same idea as LOOKUP-PART-MASTER, against custmast.dat keyed by
+      * customer/supplier number
+       LOOKUP-CUST-MASTER.
+           MOVE TRAN-CUS-SUP-NO TO CM-CUS-SUP-NO.
+           READ CUST-MASTER
+               INVALID KEY
+                   MOVE 'UNKNOWN CUSTOMER/SUPPLIER' TO P-CUS-SUP-NAME
+               NOT INVALID KEY
+                   MOVE CM-CUS-SUP-NAME TO P-CUS-SUP-NAME
+           END-READ.
+
+      * rolls this detail line into the batch-control hash totals -
+      * these have no arithmetic meaning on their own, they are only
+      * here so the totals below can be balanced against a separate
+      * count of what went in
+       ACCUMULATE-HASH-TOTALS.
+           ADD TRAN-PART-NO TO ACCUM-P-N-TOT.
+           ADD TRAN-CUS-SUP-NO TO ACCUM-C-S-N-TOT.
+           COMPUTE WORK-DATE-NUMERIC =
+               TRAN-DATE-YY * 10000 + TRAN-DATE-MM * 100 + TRAN-DATE-DD.
+           ADD WORK-DATE-NUMERIC TO ACCUM-D-S-D-TOT.
+           ADD TRAN-QUANT TO ACCUM-Q-TOT.
+           ADD TRAN-QUANT TO SUBTOTAL-Q-TOT.
 
        PRINT-BATCH-RECORD.
+           MOVE ACCUM-C-S-N-TOT TO BAT-C-S-N-TOT.
+           MOVE ACCUM-D-S-D-TOT TO BAT-D-S-D-TOT.
+           MOVE ACCUM-Q-TOT TO BAT-Q-TOT.
+           MOVE ACCUM-P-N-TOT TO BAT-P-N-TOT.
+
            MOVE BAT-TITLE TO WS-REPORT-LINE(1:38).
            MOVE BATCH-SOURCE TO WS-REPORT-LINE(40:29).
            MOVE WS-REPORT-LINE TO REPORT-OUT.
            WRITE REPORT-OUT.
+           IF WS-FS-PRINT-FILE NOT = '00'
+               MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
            MOVE SPACES TO WS-REPORT-LINE.
 
            MOVE BAT-CUS-SUPP TO WS-REPORT-LINE(1:25).
-           MOVE BAT-C-S-N-TOT TO WS-REPORT-LINE(26:7).
+           MOVE BAT-C-S-N-TOT TO WS-REPORT-LINE(26:8).
            MOVE BAT-DATE TO WS-REPORT-LINE(34:9).
-           MOVE BAT-D-S-D-TOT TO WS-REPORT-LINE(44:7).
+           MOVE BAT-D-S-D-TOT TO WS-REPORT-LINE(44:8).
            MOVE BAT-QUANT TO WS-REPORT-LINE(52:14).
-           MOVE BAT-Q-TOT TO WS-REPORT-LINE(67:7).
+           MOVE BAT-Q-TOT TO WS-REPORT-LINE(67:8).
            MOVE BAT-PART TO WS-REPORT-LINE(75:12).
-           MOVE BAT-P-N-TOT TO WS-REPORT-LINE(88:7).
+           MOVE BAT-P-N-TOT TO WS-REPORT-LINE(88:8).
            MOVE SPACES TO WS-REPORT-LINE(96:).
            MOVE WS-REPORT-LINE TO REPORT-OUT.
            WRITE REPORT-OUT.
-
+           IF WS-FS-PRINT-FILE NOT = '00'
+               MOVE 'PRINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-PRINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
 
        END PROGRAM PrintingAndWriting.
