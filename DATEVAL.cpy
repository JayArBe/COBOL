@@ -0,0 +1,84 @@
+      ******************************************************************
+      * DATEVAL - shared date validation logic for L-DATE-IN. COPY this
+      * into the PROCEDURE DIVISION of any program that has COPY'd
+      * DATEREC.cpy and DATEWS.cpy. Sets DATE-IS-VALID / BAD-DATE-REASON
+      * for the MY-DAY/MY-MONTH/MY-YEAR currently in L-DATE-IN.
+      ******************************************************************
+       VALIDATE-DATE-RECORD.
+           MOVE 'Y' TO DATE-IS-VALID.
+           MOVE SPACES TO BAD-DATE-REASON.
+
+           IF MY-YEAR < 100
+               PERFORM EXPAND-CENTURY-YEAR
+               MOVE EXPANDED-YEAR TO MY-YEAR
+           END-IF.
+
+           IF MY-MONTH < 01 OR MY-MONTH > 12
+               MOVE 'N' TO DATE-IS-VALID
+               MOVE 'Invalid month' TO BAD-DATE-REASON
+           END-IF.
+
+           IF DATE-OK
+               IF MY-DAY < 01 OR MY-DAY > 31
+                   MOVE 'N' TO DATE-IS-VALID
+                   MOVE 'Invalid day' TO BAD-DATE-REASON
+               END-IF
+           END-IF.
+
+           IF DATE-OK
+               PERFORM CHECK-LEAP-YEAR
+               EVALUATE MY-MONTH
+                   WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                       MOVE 30 TO DAYS-IN-MONTH
+                   WHEN 02
+                       IF IS-LEAP-YEAR
+                           MOVE 29 TO DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DAYS-IN-MONTH
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO DAYS-IN-MONTH
+               END-EVALUATE
+               IF MY-DAY > DAYS-IN-MONTH
+                   MOVE 'N' TO DATE-IS-VALID
+                   MOVE 'Day does not exist in month' TO BAD-DATE-REASON
+               END-IF
+           END-IF.
+
+           IF MY-YEAR < 1900 OR MY-YEAR > 2099
+               MOVE 'N' TO DATE-IS-VALID
+               MOVE 'Year out of range' TO BAD-DATE-REASON
+           END-IF.
+
+      * true calendar leap-year test - divisible by 4, unless also
+      * divisible by 100, unless also divisible by 400
+       CHECK-LEAP-YEAR.
+           MOVE 'N' TO LEAP-YEAR-FLAG.
+           DIVIDE MY-YEAR BY 4
+               GIVING LEAP-YEAR-QUOTIENT
+               REMAINDER LEAP-YEAR-REMAINDER-4.
+           IF LEAP-YEAR-REMAINDER-4 = 0
+               DIVIDE MY-YEAR BY 100
+                   GIVING LEAP-YEAR-QUOTIENT
+                   REMAINDER LEAP-YEAR-REMAINDER-100
+               IF LEAP-YEAR-REMAINDER-100 NOT = 0
+                   MOVE 'Y' TO LEAP-YEAR-FLAG
+               ELSE
+                   DIVIDE MY-YEAR BY 400
+                       GIVING LEAP-YEAR-QUOTIENT
+                       REMAINDER LEAP-YEAR-REMAINDER-400
+                   IF LEAP-YEAR-REMAINDER-400 = 0
+                       MOVE 'Y' TO LEAP-YEAR-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      * expands a 2-digit MY-YEAR into a 4-digit EXPANDED-YEAR using
+      * CENTURY-WINDOW-PIVOT - 00 thru the pivot falls in 20xx,
+      * above the pivot falls in 19xx
+       EXPAND-CENTURY-YEAR.
+           IF MY-YEAR <= CENTURY-WINDOW-PIVOT
+               COMPUTE EXPANDED-YEAR = 2000 + MY-YEAR
+           ELSE
+               COMPUTE EXPANDED-YEAR = 1900 + MY-YEAR
+           END-IF.
