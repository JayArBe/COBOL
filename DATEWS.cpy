@@ -0,0 +1,25 @@
+      ******************************************************************
+      * DATEWS - working storage for DATEVAL.cpy's VALIDATE-DATE-RECORD.
+      * COPY this into WORKING-STORAGE SECTION alongside DATEREC.cpy.
+      ******************************************************************
+       01 DATE-VALIDATION-WORK.
+           03 DATE-IS-VALID PIC X VALUE 'Y'.
+               88 DATE-OK VALUE 'Y'.
+               88 DATE-NOT-OK VALUE 'N'.
+           03 DAYS-IN-MONTH PIC 99 VALUE ZERO.
+           03 BAD-DATE-REASON PIC X(30).
+           03 LEAP-YEAR-FLAG PIC X VALUE 'N'.
+               88 IS-LEAP-YEAR VALUE 'Y'.
+           03 LEAP-YEAR-QUOTIENT PIC 9(4) VALUE ZERO.
+           03 LEAP-YEAR-REMAINDER-4 PIC 99 VALUE ZERO.
+           03 LEAP-YEAR-REMAINDER-100 PIC 99 VALUE ZERO.
+           03 LEAP-YEAR-REMAINDER-400 PIC 999 VALUE ZERO.
+
+      * century window for the rare feed that still sends a 2-digit
+      * year - any MY-YEAR under 100 is assumed to be one of these and
+      * gets expanded before it is range-checked. years 00 thru the
+      * pivot are read as 20xx, anything above the pivot is read as
+      * 19xx.
+       01 CENTURY-WINDOW-CONTROLS.
+           03 CENTURY-WINDOW-PIVOT PIC 99 VALUE 50.
+           03 EXPANDED-YEAR PIC 9999 VALUE ZERO.
