@@ -25,8 +25,29 @@
       * printers, files that may be used and assigns identifier names to external features
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRINT-FILE ASSIGN TO 'LPT1'.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-INPUT-FILE.
+      * restart point for the input.dat read loop - OPTIONAL so a
+      * first-ever run with no prior checkpoint doesn't abend on OPEN
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT-FILE.
+      * records that fail MY-DAY/MY-MONTH/MY-YEAR validation go here
+      * instead of into the price calculation
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO 'reject.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REJECT-FILE.
+      * audit trail - one record per major step CONTROL-PARAGRAPH
+      * completes, appended to across runs the same way AbendLog
+      * appends to abend.log
+           SELECT AUDIT-FILE ASSIGN TO 'audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDIT-FILE.
+      * this run's record count, for Reconcile.cbl to check against
+      * PrintingAndWriting's - see RECON.cpy
+           SELECT RECON-FILE ASSIGN TO 'recon.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RECON-FILE.
        DATA DIVISION.
       * this is where memory space is allocated to data and identifiers
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -35,10 +56,7 @@
       * FD = File Descriptor. it names the input file and describes the structure of each record
        FD INPUT-FILE.
 
-       01 L-DATE-IN.
-           03 MY-DAY PIC 99.
-           03 MY-MONTH PIC 99.
-           03 MY-YEAR PIC 9999.
+       COPY DATEREC.
 
       * this is the group name and refers to all of the single record that is read from the file
       * higher numbers will contain individual fields in the record
@@ -54,11 +72,39 @@
       *    05 CITY PIC X(13).
       *03 CUST-NUMBER PIC 9(6).
 
+      * restart-point record - one record holding the RECORD-COUNTER
+      * value at the last checkpoint
+       FD CHECKPOINT-FILE.
+
+       01 CHECKPOINT-RECORD PIC 9(5).
+
+      * one rejected L-DATE-IN record plus why it was rejected
+       FD REJECT-FILE.
+
+       01 REJECT-RECORD.
+           03 REJ-DAY PIC 99.
+           03 REJ-MONTH PIC 99.
+           03 REJ-YEAR PIC 9999.
+           03 REJ-REASON-TEXT PIC X(30).
+
+      * one line per CONTROL-PARAGRAPH step - see WRITE-AUDIT-RECORD
+       FD AUDIT-FILE.
+
+       01 AUDIT-RECORD.
+           03 AUD-TIMESTAMP PIC X(14).
+           03 AUD-STEP-NAME PIC X(20).
+           03 AUD-RECORD-COUNT PIC 9(5).
+           03 FILLER PIC X(11).
+
+      * this run's record count, handed to Reconcile.cbl via recon.dat
+       FD RECON-FILE.
+
+       COPY RECON.
 
       *-----------------------
        WORKING-STORAGE SECTION.
       * defines data to be stored in temporary memory
-       01 RECORD-COUNTER PIC 9(5).
+       01 RECORD-COUNTER PIC 9(5) VALUE ZERO.
 
        01 TOALS-IN.
       * number filled with zeroes
@@ -71,10 +117,94 @@
 
        01 TEXT-OUT PIC X(12) VALUE 'Hello World!'.
 
+      * customer/address layout the priced amount is worked out against;
+      * this used to sit commented out under the FD as a "what a real
+      * record could look like" example - CALCULATE-PRICES now uses it.
+       01 CUSTOMER-DATA.
+           03 CUST-NUMBER PIC 9(6).
+           03 ADDRESS1.
+               05 HOUSE-NUMBER PIC 9(2).
+               05 STREET PIC X(19).
+               05 CITY PIC X(13).
 
+      * pricing work area for CALCULATE-PRICES / PRINT-PRICE-REPORT
+       01 PRICE-WORK-AREA.
+           03 CUST-SEQ-NO PIC 9(6) VALUE ZERO.
+           03 UNIT-PRICE PIC 9(3)V99 VALUE ZERO.
+           03 PRICED-AMOUNT PIC 9(5)V99 VALUE ZERO.
+           03 BATCH-TOTAL-PRICE PIC 9(7)V99 VALUE ZERO.
+           03 BATCH-TOTAL-PRICE-ED PIC Z(6)9.99.
 
        01 END-OF-FILE PIC X VALUE 'N'.
 
+      * checkpoint/restart controls for READ-DATA-FILE
+       01 CHECKPOINT-CONTROLS.
+           03 CHECKPOINT-INTERVAL PIC 9(5) VALUE 00100.
+           03 CHECKS-SINCE-LAST PIC 9(5) VALUE ZERO.
+           03 RESTART-COUNT PIC 9(5) VALUE ZERO.
+
+      * status handed back by FirstSubProgram - see FirstSubProgram.cbl
+      * for the meaning of each code
+       01 SUB-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+      * shared date-validation work area - see DATEWS.cpy/DATEVAL.cpy
+       COPY DATEWS.
+
+       01 REJECT-COUNTER PIC 9(5) VALUE ZERO.
+
+      * input.dat is now header/detail*/trailer - see DATEREC.cpy for
+      * the REC-TYPE layouts. these track what the header promised and
+      * what the trailer claims, so READ-DATA-FILE can flag a batch
+      * that came up short.
+       01 BATCH-CONTROL-WORK.
+           03 EXPECTED-RECORD-COUNT PIC 9(5) VALUE ZERO.
+           03 RUN-DATE-FROM-HEADER PIC 9(8) VALUE ZERO.
+           03 CHECKSUM-ACCUM PIC 9(7) VALUE ZERO.
+           03 TRAILER-SEEN PIC X VALUE 'N'.
+               88 TRAILER-WAS-SEEN VALUE 'Y'.
+
+      * bridges CALCULATE-PRICES' DISPLAY-usage amounts to CurrencyCalc
+      * - see CurrencyCalc.cbl
+       01 CURRENCY-CALC-WORK.
+           03 CURR-AMOUNT-1 PIC S9(7)V99 VALUE ZERO.
+           03 CURR-AMOUNT-2 PIC S9(7)V99 VALUE ZERO.
+           03 CURR-RESULT PIC S9(7)V99 VALUE ZERO.
+           03 CURR-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+      * FILE STATUS for every file this program owns - checked after
+      * each OPEN/WRITE/CLOSE by the CHECK-xxx-STATUS paragraphs below,
+      * which CALL the shared AbendLog routine on anything but success
+       01 WS-FS-INPUT-FILE PIC XX VALUE '00'.
+       01 WS-FS-CHECKPOINT-FILE PIC XX VALUE '00'.
+       01 WS-FS-REJECT-FILE PIC XX VALUE '00'.
+       01 WS-FS-AUDIT-FILE PIC XX VALUE '00'.
+       01 WS-FS-RECON-FILE PIC XX VALUE '00'.
+
+      * run timestamp stamped onto every audit-trail record written
+      * this run - see WRITE-AUDIT-RECORD
+       01 AUDIT-TIMESTAMP-WORK.
+           03 AUD-DATE-WORK PIC 9(8).
+           03 AUD-TIME-WORK PIC 9(8).
+
+      * step name the caller sets just before PERFORM WRITE-AUDIT-RECORD
+       01 AUD-STEP-NAME-WS PIC X(20).
+
+      * arguments passed to AbendLog.cbl - see there for the meaning
+      * of each
+       01 ABEND-LOG-WORK.
+           03 ALOG-PROGRAM-NAME PIC X(20) VALUE 'FirstProgram'.
+           03 ALOG-FILE-NAME PIC X(20).
+           03 ALOG-OPERATION PIC X(10).
+           03 ALOG-FILE-STATUS PIC XX.
+
+      * arguments passed to RunSummary.cbl - see there for the meaning
+      * of each
+       01 RUN-SUMMARY-WORK.
+           03 RSUM-PROGRAM-NAME PIC X(20) VALUE 'FirstProgram'.
+           03 RSUM-RECORDS-READ PIC 9(7).
+           03 RSUM-RECORDS-REJECTED PIC 9(7).
+           03 RSUM-RUN-STATUS PIC X(8) VALUE 'COMPLETE'.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -90,14 +220,20 @@
 
        CONTROL-PARAGRAPH.
            PERFORM READ-DATA-FILE
+           MOVE 'READ-DATA-FILE' TO AUD-STEP-NAME-WS
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "                      ".
-           CALL "FirstSubProgram" USING L-DATE-IN.
-           PERFORM CALCULATE-PRICES
+           CALL "FirstSubProgram" USING SUB-RETURN-CODE.
+           IF SUB-RETURN-CODE NOT = ZERO
+               DISPLAY "FirstSubProgram returned code: "
+                   SUB-RETURN-CODE
+           END-IF
+           MOVE 'FirstSubProgram' TO AUD-STEP-NAME-WS
+           PERFORM WRITE-AUDIT-RECORD
            PERFORM PRINT-PRICE-REPORT
-
-
-
-
+           MOVE 'PRINT-PRICE-REPORT' TO AUD-STEP-NAME-WS
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-RECON-RECORD
        STOP RUN.
 
        NOT-HAPPENING.
@@ -105,26 +241,290 @@
 
        READ-DATA-FILE.
            DISPLAY "Beginning to read data".
+           PERFORM LOAD-RESTART-POINT.
            OPEN INPUT INPUT-FILE.
+           IF WS-FS-INPUT-FILE NOT = '00'
+               MOVE 'INPUT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-INPUT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF WS-FS-REJECT-FILE NOT = '00'
+               MOVE 'REJECT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-REJECT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
 
            PERFORM UNTIL END-OF-FILE = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       DISPLAY 'Day: ' MY-DAY
-                       DISPLAY 'Month: ' MY-MONTH
-                       DISPLAY 'Year: ' MY-YEAR
+                       EVALUATE REC-TYPE
+                           WHEN 'H'
+                               PERFORM PROCESS-HEADER-RECORD
+                           WHEN 'D'
+                               ADD 1 TO RECORD-COUNTER
+      * every 'D' record feeds CHECKSUM-ACCUM regardless of
+      * RESTART-COUNT, restarted run or not, so it always ends up
+      * holding the whole batch's total and matches TRL-CHECKSUM -
+      * CHECKSUM-ACCUM starts at zero each run and this run rereads
+      * input.dat from the top, so nothing is double-counted
+                               ADD MY-DAY MY-MONTH TO CHECKSUM-ACCUM
+                               IF RECORD-COUNTER > RESTART-COUNT
+                                   DISPLAY 'Day: ' MY-DAY
+                                   DISPLAY 'Month: ' MY-MONTH
+                                   DISPLAY 'Year: ' MY-YEAR
+                                   PERFORM VALIDATE-DATE-RECORD
+                                   IF DATE-OK
+                                       PERFORM CALCULATE-PRICES
+                                   ELSE
+                                       PERFORM WRITE-REJECT-RECORD
+                                   END-IF
+                                   PERFORM CHECK-CHECKPOINT-DUE
+                               END-IF
+                           WHEN 'T'
+                               PERFORM PROCESS-TRAILER-RECORD
+                           WHEN OTHER
+                               DISPLAY "Unknown record type: "
+                                   REC-TYPE
+                       END-EVALUATE
                END-READ
            END-PERFORM.
 
+           IF NOT TRAILER-WAS-SEEN
+               DISPLAY "*** input.dat has no trailer record - "
+                   "file may be truncated ***"
+           END-IF.
+
            CLOSE INPUT-FILE.
+           CLOSE REJECT-FILE.
+      * ran to completion - clear the restart point so the next run
+      * starts from record one again
+           PERFORM CLEAR-CHECKPOINT.
            DISPLAY "Data read".
 
+       WRITE-REJECT-RECORD.
+           ADD 1 TO REJECT-COUNTER.
+           MOVE MY-DAY TO REJ-DAY.
+           MOVE MY-MONTH TO REJ-MONTH.
+           MOVE MY-YEAR TO REJ-YEAR.
+           MOVE BAD-DATE-REASON TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+           IF WS-FS-REJECT-FILE NOT = '00'
+               MOVE 'REJECT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-REJECT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           DISPLAY "Rejected record, reason: " REJ-REASON-TEXT.
+
+      * the header record promises a run date and an expected detail
+      * count - stash both so PROCESS-TRAILER-RECORD has something to
+      * check the actual count and checksum against
+       PROCESS-HEADER-RECORD.
+           MOVE HDR-RUN-DATE TO RUN-DATE-FROM-HEADER.
+           MOVE HDR-EXPECTED-COUNT TO EXPECTED-RECORD-COUNT.
+           DISPLAY "Batch header - run date: " RUN-DATE-FROM-HEADER
+               " expected records: " EXPECTED-RECORD-COUNT.
+
+      * the trailer carries what the sending system actually wrote -
+      * flag a mismatch against what the header promised and against
+      * what CHECKSUM-ACCUM actually added up to while this ran
+       PROCESS-TRAILER-RECORD.
+           MOVE 'Y' TO TRAILER-SEEN.
+           DISPLAY "Batch trailer - actual records: "
+               TRL-ACTUAL-COUNT " checksum: " TRL-CHECKSUM.
+           IF TRL-ACTUAL-COUNT NOT = RECORD-COUNTER
+               DISPLAY "*** Trailer count " TRL-ACTUAL-COUNT
+                   " does not match records processed "
+                   RECORD-COUNTER " ***"
+           END-IF.
+           IF EXPECTED-RECORD-COUNT NOT = ZERO
+               AND EXPECTED-RECORD-COUNT NOT = RECORD-COUNTER
+               DISPLAY "*** Header expected " EXPECTED-RECORD-COUNT
+                   " records but only " RECORD-COUNTER
+                   " were processed - batch may be short ***"
+           END-IF.
+           IF TRL-CHECKSUM NOT = CHECKSUM-ACCUM
+               DISPLAY "*** Trailer checksum " TRL-CHECKSUM
+                   " does not match computed checksum "
+                   CHECKSUM-ACCUM " ***"
+           END-IF.
+
+      * sanity-checks MY-DAY/MY-MONTH/MY-YEAR and sets DATE-IS-VALID -
+      * catches things like month 13 or day 32 that would otherwise
+      * flow straight into CALCULATE-PRICES unchallenged. shared with
+      * FirstSubProgram - see DATEVAL.cpy
+       COPY DATEVAL.
+
+      * reads the last checkpointed position (if any) from
+      * checkpoint.dat into RESTART-COUNT so a rerun after an abend
+      * can skip straight past the records already priced
+       LOAD-RESTART-POINT.
+           MOVE ZERO TO RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT-FILE NOT = '00'
+               AND WS-FS-CHECKPOINT-FILE NOT = '05'
+               MOVE 'CHECKPOINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CHECKPOINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-RECORD TO RESTART-COUNT
+                   DISPLAY "Restarting after record: " RESTART-COUNT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+      * fires every CHECKPOINT-INTERVAL records processed and rewrites
+      * checkpoint.dat with the current RECORD-COUNTER
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO CHECKS-SINCE-LAST.
+           IF CHECKS-SINCE-LAST >= CHECKPOINT-INTERVAL
+               MOVE RECORD-COUNTER TO CHECKPOINT-RECORD
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-FS-CHECKPOINT-FILE NOT = '00'
+                   MOVE 'CHECKPOINT-FILE' TO ALOG-FILE-NAME
+                   MOVE 'OPEN' TO ALOG-OPERATION
+                   MOVE WS-FS-CHECKPOINT-FILE TO ALOG-FILE-STATUS
+                   PERFORM REPORT-FILE-ABEND
+               END-IF
+               WRITE CHECKPOINT-RECORD
+               IF WS-FS-CHECKPOINT-FILE NOT = '00'
+                   MOVE 'CHECKPOINT-FILE' TO ALOG-FILE-NAME
+                   MOVE 'WRITE' TO ALOG-OPERATION
+                   MOVE WS-FS-CHECKPOINT-FILE TO ALOG-FILE-STATUS
+                   PERFORM REPORT-FILE-ABEND
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               MOVE ZERO TO CHECKS-SINCE-LAST
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT-FILE NOT = '00'
+               MOVE 'CHECKPOINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CHECKPOINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-FS-CHECKPOINT-FILE NOT = '00'
+               MOVE 'CHECKPOINT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-CHECKPOINT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      * shared by every CHECK-xxx-STATUS block above - CALLs the
+      * AbendLog subprogram with the file/operation/status that was
+      * just set into ABEND-LOG-WORK
+       REPORT-FILE-ABEND.
+           CALL "AbendLog" USING ALOG-PROGRAM-NAME ALOG-FILE-NAME
+               ALOG-OPERATION ALOG-FILE-STATUS.
+
+      * appends one line to audit.log for the step CONTROL-PARAGRAPH
+      * just completed - AUD-STEP-NAME-WS is set by the caller beforehand
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT AUD-DATE-WORK FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME-WORK FROM TIME.
+           STRING AUD-DATE-WORK DELIMITED BY SIZE
+               AUD-TIME-WORK(1:6) DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP.
+           MOVE AUD-STEP-NAME-WS TO AUD-STEP-NAME.
+           MOVE RECORD-COUNTER TO AUD-RECORD-COUNT.
+           OPEN EXTEND AUDIT-FILE.
+      * first-ever run has no audit.log yet - OPEN EXTEND comes back
+      * '35', same as AbendLog's OPEN EXTEND ABEND-LOG-FILE
+           IF WS-FS-AUDIT-FILE = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-FS-AUDIT-FILE NOT = '00'
+               MOVE 'AUDIT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-AUDIT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           WRITE AUDIT-RECORD.
+           IF WS-FS-AUDIT-FILE NOT = '00'
+               MOVE 'AUDIT-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-AUDIT-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           CLOSE AUDIT-FILE.
+
+      * writes this run's RECORD-COUNTER to recon.dat for Reconcile.cbl
+      * to check against PrintingAndWriting's own record. FirstProgram
+      * runs first in the nightly chain, so it starts recon.dat fresh
+      * each run rather than appending to a prior run's leftovers.
+       WRITE-RECON-RECORD.
+           MOVE SPACES TO RECON-RECORD.
+           MOVE 'FP01' TO REC-SOURCE.
+           MOVE RECORD-COUNTER TO REC-COUNT.
+           OPEN OUTPUT RECON-FILE.
+           IF WS-FS-RECON-FILE NOT = '00'
+               MOVE 'RECON-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-RECON-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           WRITE RECON-RECORD.
+           IF WS-FS-RECON-FILE NOT = '00'
+               MOVE 'RECON-FILE' TO ALOG-FILE-NAME
+               MOVE 'WRITE' TO ALOG-OPERATION
+               MOVE WS-FS-RECON-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           CLOSE RECON-FILE.
+
+      * works out a priced amount for the date record just read, using
+      * CUST-NUMBER/ADDRESS1 as the customer side of the calculation,
+      * and rolls it into BATCH-TOTAL-PRICE for PRINT-PRICE-REPORT.
        CALCULATE-PRICES.
-           DISPLAY MESSAGE-1.
+           ADD 1 TO CUST-SEQ-NO.
+           MOVE CUST-SEQ-NO TO CUST-NUMBER.
+           MOVE MY-DAY TO HOUSE-NUMBER.
+           MOVE SPACES TO STREET.
+           MOVE SPACES TO CITY.
+
+      * seasonal rate by month - winter/summer premium, shoulder rate
+      * the rest of the year
+           EVALUATE MY-MONTH
+               WHEN 12 WHEN 01 WHEN 02
+                   MOVE 12.50 TO UNIT-PRICE
+               WHEN 06 WHEN 07 WHEN 08
+                   MOVE 18.75 TO UNIT-PRICE
+               WHEN OTHER
+                   MOVE 15.00 TO UNIT-PRICE
+           END-EVALUATE.
+
+           MOVE UNIT-PRICE TO CURR-AMOUNT-1.
+           MOVE MY-DAY TO CURR-AMOUNT-2.
+           CALL "CurrencyCalc" USING CURR-AMOUNT-1 CURR-AMOUNT-2 'M'
+               CURR-RESULT CURR-RETURN-CODE.
+           MOVE CURR-RESULT TO PRICED-AMOUNT.
+           ADD PRICED-AMOUNT TO BATCH-TOTAL-PRICE.
 
        PRINT-PRICE-REPORT.
+           MOVE BATCH-TOTAL-PRICE TO BATCH-TOTAL-PRICE-ED.
            DISPLAY TEXT-OUT.
+           DISPLAY "Records read: " RECORD-COUNTER.
+           DISPLAY "Records rejected: " REJECT-COUNTER.
+           DISPLAY "Batch total price: " BATCH-TOTAL-PRICE-ED.
+
+           MOVE RECORD-COUNTER TO RSUM-RECORDS-READ.
+           MOVE REJECT-COUNTER TO RSUM-RECORDS-REJECTED.
+           CALL "RunSummary" USING RSUM-PROGRAM-NAME RSUM-RECORDS-READ
+               RSUM-RECORDS-REJECTED RSUM-RUN-STATUS.
 
        END Program FirstProgram.
