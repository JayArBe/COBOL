@@ -30,6 +30,35 @@
        01 TEST-FLOAT PIC 9V999 VALUE 1.004.
        01 TEST-DATE PIC 99/99/99 VALUE 300124.
        01 TEST-DATE2 PIC 99B99B99 VALUE 300124.
+
+      * same 30/01/24 this demo has been formatting by hand above,
+      * run through DateConvert.cbl - the reusable subprogram that
+      * replaced the one-off PIC 99/99/99 edit. SAMPLE-DATE-FLAT-ZERO
+      * stays zero so DateConvert takes SAMPLE-DATE's day/month/year
+      * group rather than treating this call as flat-format input
+       01 SAMPLE-DATE.
+           03 SAMPLE-DAY PIC 99 VALUE 30.
+           03 SAMPLE-MONTH PIC 99 VALUE 01.
+           03 SAMPLE-YEAR PIC 9999 VALUE 2024.
+       01 SAMPLE-DATE-FLAT-ZERO PIC 9(6) VALUE ZERO.
+       01 SAMPLE-JULIAN-DAY PIC 999.
+       01 SAMPLE-DATE-FORMATTED PIC X(8).
+
+      * TEST-DATE's own 300124 run straight through DateConvert as a
+      * flat DDMMYY value instead of a pre-split day/month/year group -
+      * DateConvert fills SAMPLE-DATE's subfields in from this instead
+      * of reading them, since SAMPLE-DATE-FLAT comes back non-zero
+       01 SAMPLE-DATE-FLAT PIC 9(6) VALUE 300124.
+       01 SAMPLE-FLAT-JULIAN-DAY PIC 999.
+       01 SAMPLE-FLAT-DATE-FORMATTED PIC X(8).
+
+      * same sign-leading-separate/packed-decimal conversion this demo
+      * did by hand above, run through TypeConvert.cbl - the reusable
+      * subprogram that replaced the one-off MOVEs
+       01 SAMPLE-SLS-VALUE PIC S9(9)V99 SIGN LEADING SEPARATE
+           VALUE -12345.67.
+       01 SAMPLE-PACKED-VALUE PIC S9(9)V99 USAGE IS PACKED-DECIMAL.
+       01 SAMPLE-DISPLAY-VALUE PIC S9(9)V99 USAGE IS DISPLAY.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -83,5 +112,21 @@
 
            DISPLAY TEST-DATE.
 
+           CALL "DateConvert" USING SAMPLE-DATE SAMPLE-DATE-FLAT-ZERO
+               SAMPLE-JULIAN-DAY SAMPLE-DATE-FORMATTED.
+           DISPLAY "Julian day: " SAMPLE-JULIAN-DAY.
+           DISPLAY "Formatted: " SAMPLE-DATE-FORMATTED.
+
+           CALL "DateConvert" USING SAMPLE-DATE SAMPLE-DATE-FLAT
+               SAMPLE-FLAT-JULIAN-DAY SAMPLE-FLAT-DATE-FORMATTED.
+           DISPLAY "Julian day (flat input): " SAMPLE-FLAT-JULIAN-DAY.
+           DISPLAY "Formatted (flat input): "
+               SAMPLE-FLAT-DATE-FORMATTED.
+
+           CALL "TypeConvert" USING SAMPLE-SLS-VALUE
+               SAMPLE-PACKED-VALUE SAMPLE-DISPLAY-VALUE.
+           DISPLAY "Packed: " SAMPLE-PACKED-VALUE.
+           DISPLAY "Display: " SAMPLE-DISPLAY-VALUE.
+
            STOP RUN.
        END PROGRAM MoveTo.
