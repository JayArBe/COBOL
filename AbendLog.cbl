@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 09/08/2026
+      * Purpose: shared abend-logging routine - every program in this
+      *          tree that checks a FILE STATUS after an I/O statement
+      *          CALLs this with what failed and how, instead of each
+      *          one growing its own DISPLAY/WRITE logic.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. AbendLog.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * append-only - OPEN-ABEND-LOG-FILE falls back to OPEN OUTPUT
+      * the first time this runs and there's no abend.log yet
+           SELECT ABEND-LOG-FILE ASSIGN TO 'abend.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ABEND-LOG-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD ABEND-LOG-FILE.
+
+       01 ABEND-LOG-RECORD.
+           03 ALR-PROGRAM PIC X(20).
+           03 ALR-FILE PIC X(20).
+           03 ALR-OPERATION PIC X(10).
+           03 ALR-STATUS PIC X(02).
+           03 FILLER PIC X(08).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-ABEND-LOG-STATUS PIC XX.
+      *-----------------------
+      * LK-PROGRAM-NAME: PROGRAM-ID of the caller
+      * LK-FILE-NAME: the SELECT name of the file that failed
+      * LK-OPERATION: what was being done - 'OPEN', 'READ', 'WRITE', ...
+      * LK-FILE-STATUS: the FILE STATUS value that triggered the call
+       LINKAGE SECTION.
+       01 LK-PROGRAM-NAME PIC X(20).
+       01 LK-FILE-NAME PIC X(20).
+       01 LK-OPERATION PIC X(10).
+       01 LK-FILE-STATUS PIC XX.
+      *-----------------------
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-FILE-NAME
+           LK-OPERATION LK-FILE-STATUS.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           DISPLAY "*** ABEND " LK-PROGRAM-NAME " " LK-OPERATION
+               " " LK-FILE-NAME " FILE STATUS " LK-FILE-STATUS " ***".
+
+           MOVE LK-PROGRAM-NAME TO ALR-PROGRAM.
+           MOVE LK-FILE-NAME TO ALR-FILE.
+           MOVE LK-OPERATION TO ALR-OPERATION.
+           MOVE LK-FILE-STATUS TO ALR-STATUS.
+
+           OPEN EXTEND ABEND-LOG-FILE.
+           IF WS-ABEND-LOG-STATUS = '35'
+               OPEN OUTPUT ABEND-LOG-FILE
+           END-IF.
+           WRITE ABEND-LOG-RECORD.
+           CLOSE ABEND-LOG-FILE.
+
+           GOBACK.
+
+       END PROGRAM AbendLog.
