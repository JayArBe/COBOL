@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 29/01/2024
+      * Purpose: learning
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NightlyBatch.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+      * DATA DIVISION intentionally has no FILE SECTION - this program
+      * doesn't read or write any files of its own, it just runs the
+      * other programs in this tree as OS-level steps, the same way a
+      * JCL job stream would, and stops the run the first time one of
+      * them comes back with a non-zero step-completion code
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+       01 WS-COMMAND PIC X(80).
+       01 WS-RAW-STATUS PIC S9(9) COMP.
+       01 WS-STEP-CODE PIC S9(4) COMP.
+
+      * one flag shared by every step - once a step fails this stays
+      * set, and every later step is skipped rather than run on top of
+      * a batch that's already broken
+       01 BATCH-ABORT-SWITCH PIC X VALUE 'N'.
+           88 BATCH-ABORTED VALUE 'Y'.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           DISPLAY "NIGHTLY BATCH - START".
+
+           PERFORM RUN-FIRST-PROGRAM.
+
+           IF NOT BATCH-ABORTED
+               PERFORM RUN-HIGH-AND-LOW
+           END-IF.
+
+           IF NOT BATCH-ABORTED
+               PERFORM RUN-PRINTING-AND-WRITING
+           END-IF.
+
+           IF NOT BATCH-ABORTED
+               PERFORM RUN-RECONCILE
+           END-IF.
+
+           IF NOT BATCH-ABORTED
+               PERFORM RUN-BOOLEAN-TEST
+           END-IF.
+
+           IF BATCH-ABORTED
+               DISPLAY "NIGHTLY BATCH - FAILED"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTLY BATCH - COMPLETE"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      * step 1 - the input.dat price/date run
+       RUN-FIRST-PROGRAM.
+           MOVE './FirstProgram' TO WS-COMMAND.
+           PERFORM RUN-ONE-STEP.
+
+      * step 2 - merge this run's sorted name files
+       RUN-HIGH-AND-LOW.
+           MOVE './HighAndLow' TO WS-COMMAND.
+           PERFORM RUN-ONE-STEP.
+
+      * step 3 - print the transaction listing/batch totals that step
+      * 2's merge feeds
+       RUN-PRINTING-AND-WRITING.
+           MOVE './PrintingAndWriting' TO WS-COMMAND.
+           PERFORM RUN-ONE-STEP.
+
+      * step 4 - checks step 1's record count against step 3's. its
+      * own RUN-RECONCILE-STEP below, not the shared RUN-ONE-STEP -
+      * Reconcile's exit code is a three-way advisory (0 match, 1
+      * mismatch, 2 incomplete run), not RUN-ONE-STEP's plain
+      * pass/fail, and a mismatch under an active PrintingAndWriting
+      * date filter is expected, not a processing failure
+       RUN-RECONCILE.
+           MOVE './Reconcile' TO WS-COMMAND.
+           PERFORM RUN-RECONCILE-STEP.
+
+      * step 5 - the standalone classification run
+       RUN-BOOLEAN-TEST.
+           MOVE './BooleanTest' TO WS-COMMAND.
+           PERFORM RUN-ONE-STEP.
+
+      * runs WS-COMMAND as an OS-level step and checks its completion
+      * code. CALL "SYSTEM" leaves the raw wait() status in the
+      * RETURN-CODE special register, so the actual step exit code is
+      * that value divided by 256
+       RUN-ONE-STEP.
+           DISPLAY "  STEP: " WS-COMMAND.
+           CALL "SYSTEM" USING WS-COMMAND.
+           MOVE RETURN-CODE TO WS-RAW-STATUS.
+           COMPUTE WS-STEP-CODE = WS-RAW-STATUS / 256.
+           DISPLAY "  STEP RETURN CODE: " WS-STEP-CODE.
+           IF WS-STEP-CODE NOT = ZERO
+               SET BATCH-ABORTED TO TRUE
+               DISPLAY "  STEP FAILED - REMAINING STEPS SKIPPED"
+           END-IF.
+
+      * same CALL "SYSTEM"/step-code plumbing as RUN-ONE-STEP, but
+      * codes 1 (counts mismatch) and 2 (incomplete run) are Reconcile
+      * telling us the comparison came out a particular way, not the
+      * program crashing - displayed, not treated as a batch abort, so
+      * RUN-BOOLEAN-TEST still runs. anything else non-zero is a real
+      * step failure, same as everywhere else.
+       RUN-RECONCILE-STEP.
+           DISPLAY "  STEP: " WS-COMMAND.
+           CALL "SYSTEM" USING WS-COMMAND.
+           MOVE RETURN-CODE TO WS-RAW-STATUS.
+           COMPUTE WS-STEP-CODE = WS-RAW-STATUS / 256.
+           DISPLAY "  STEP RETURN CODE: " WS-STEP-CODE.
+           EVALUATE WS-STEP-CODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 1
+                   DISPLAY "  RECONCILE - COUNTS MISMATCH (EXPECTED "
+                       "UNDER AN ACTIVE DATE FILTER) - CONTINUING"
+               WHEN 2
+                   DISPLAY "  RECONCILE - INCOMPLETE RUN - CONTINUING"
+               WHEN OTHER
+                   SET BATCH-ABORTED TO TRUE
+                   DISPLAY "  STEP FAILED - REMAINING STEPS SKIPPED"
+           END-EVALUATE.
+
+       END PROGRAM NightlyBatch.
