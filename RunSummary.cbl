@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 09/08/2026
+      * Purpose: shared operator-facing run summary panel - every batch
+      *          program in this tree already counts what it read and
+      *          what it rejected under its own names (RECORD-COUNTER,
+      *          TRAN-LINE-COUNT, NUMBERS-PROCESSED, ...); this CALLs
+      *          once near the end of the run so the operator sees the
+      *          same boxed panel no matter which program just ran,
+      *          instead of five differently-worded DISPLAY tallies.
+      *          This is printed alongside each program's own detailed
+      *          DISPLAYs, not instead of them.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RunSummary.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 RSUM-BANNER-LINE PIC X(44) VALUE ALL '*'.
+      *-----------------------
+      * LK-PROGRAM-NAME: PROGRAM-ID of the caller
+      * LK-RECORDS-READ: records read/processed this run
+      * LK-RECORDS-REJECTED: of those, how many were rejected - zero
+      *                      for a program with no reject concept
+      * LK-RUN-STATUS: short caller-supplied status word, e.g.
+      *                'COMPLETE' or 'WARNINGS'
+       LINKAGE SECTION.
+       01 LK-PROGRAM-NAME PIC X(20).
+       01 LK-RECORDS-READ PIC 9(7).
+       01 LK-RECORDS-REJECTED PIC 9(7).
+       01 LK-RUN-STATUS PIC X(8).
+      *-----------------------
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-RECORDS-READ
+           LK-RECORDS-REJECTED LK-RUN-STATUS.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           DISPLAY RSUM-BANNER-LINE.
+           DISPLAY "* RUN SUMMARY: " LK-PROGRAM-NAME.
+           DISPLAY "*   RECORDS READ:     " LK-RECORDS-READ.
+           DISPLAY "*   RECORDS REJECTED: " LK-RECORDS-REJECTED.
+           DISPLAY "*   STATUS:           " LK-RUN-STATUS.
+           DISPLAY RSUM-BANNER-LINE.
+
+           GOBACK.
+
+       END PROGRAM RunSummary.
