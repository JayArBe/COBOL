@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 08/08/2026
+      * Purpose: reusable date-conversion utility, pulled out of the
+      *          PIC 99/99/99 editing demo in MoveTo.cbl so any program
+      *          that already has a day/month/year can get a Julian
+      *          day-of-year and an MM/DD/YY display string without
+      *          re-deriving the leap-year rule itself.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DateConvert.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      * shared date-validation work area - only CHECK-LEAP-YEAR (from
+      * DATEVAL.cpy) is used here, for IS-LEAP-YEAR
+       COPY DATEWS.
+
+       01 CUMULATIVE-DAYS-BEFORE PIC 999 VALUE ZERO.
+       01 YEAR-LAST-TWO PIC 99 VALUE ZERO.
+       01 CENTURY-UNUSED PIC 99 VALUE ZERO.
+      *-----------------------
+      * the caller's date, and the two results handed back:
+      *   L-DATE-IN          - day/month/(2 or 4-digit)year group, same
+      *                        shape SAMPLE-DATE already passes
+      *   L-DATE-FLAT        - the flat DDMMYY numeric MoveTo's
+      *                        TEST-DATE demonstrated with a
+      *                        PIC 99/99/99 edit, used instead of
+      *                        L-DATE-IN whenever it is non-zero -
+      *                        UNPACK-FLAT-DATE below splits it into
+      *                        L-DATE-IN's own MY-DAY/MY-MONTH/MY-YEAR
+      *   LK-JULIAN-DAY      - 001 thru 366, day number within the year
+      *   LK-DATE-FORMATTED  - MM/DD/YY, same layout MoveTo's TEST-DATE
+      *                        demonstrated with a PIC 99/99/99 edit
+       LINKAGE SECTION.
+       01 L-DATE-IN.
+           03 MY-DAY PIC 99.
+           03 MY-MONTH PIC 99.
+           03 MY-YEAR PIC 9999.
+
+       01 L-DATE-FLAT PIC 9(6).
+
+       01 LK-JULIAN-DAY PIC 999.
+       01 LK-DATE-FORMATTED PIC X(8).
+      *-----------------------
+       PROCEDURE DIVISION USING L-DATE-IN L-DATE-FLAT LK-JULIAN-DAY
+           LK-DATE-FORMATTED.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           IF L-DATE-FLAT NOT = ZERO
+               PERFORM UNPACK-FLAT-DATE
+           END-IF.
+
+           PERFORM CHECK-LEAP-YEAR.
+
+      * days completed in full months before MY-MONTH
+           EVALUATE MY-MONTH
+               WHEN 01 MOVE 000 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 02 MOVE 031 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 03 MOVE 059 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 04 MOVE 090 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 05 MOVE 120 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 06 MOVE 151 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 07 MOVE 181 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 08 MOVE 212 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 09 MOVE 243 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 10 MOVE 273 TO CUMULATIVE-DAYS-BEFORE
+               WHEN 11 MOVE 304 TO CUMULATIVE-DAYS-BEFORE
+               WHEN OTHER MOVE 334 TO CUMULATIVE-DAYS-BEFORE
+           END-EVALUATE.
+
+           IF MY-MONTH > 02 AND IS-LEAP-YEAR
+               ADD 1 TO CUMULATIVE-DAYS-BEFORE
+           END-IF.
+
+           COMPUTE LK-JULIAN-DAY = CUMULATIVE-DAYS-BEFORE + MY-DAY.
+
+      * MM/DD/YY - YEAR-LAST-TWO comes off MY-YEAR the same way
+      * EXPAND-CENTURY-YEAR works it in reverse in DATEVAL.cpy
+           DIVIDE MY-YEAR BY 100 GIVING CENTURY-UNUSED
+               REMAINDER YEAR-LAST-TWO.
+
+           STRING MY-MONTH DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               MY-DAY DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               YEAR-LAST-TWO DELIMITED BY SIZE
+               INTO LK-DATE-FORMATTED.
+
+           GOBACK.
+
+      * splits a DDMMYY L-DATE-FLAT into L-DATE-IN's own MY-DAY/
+      * MY-MONTH/MY-YEAR, then expands the 2-digit year the same way
+      * VALIDATE-DATE-RECORD does for an un-centuried L-DATE-IN
+       UNPACK-FLAT-DATE.
+           MOVE L-DATE-FLAT(1:2) TO MY-DAY.
+           MOVE L-DATE-FLAT(3:2) TO MY-MONTH.
+           MOVE L-DATE-FLAT(5:2) TO MY-YEAR.
+           PERFORM EXPAND-CENTURY-YEAR.
+           MOVE EXPANDED-YEAR TO MY-YEAR.
+
+      * shared with FirstProgram/FirstSubProgram - see DATEVAL.cpy.
+      * VALIDATE-DATE-RECORD comes along with the COPY but is never
+      * PERFORMed here - EXPAND-CENTURY-YEAR above is
+           COPY DATEVAL.
+
+       END PROGRAM DateConvert.
