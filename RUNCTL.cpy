@@ -0,0 +1,28 @@
+      ******************************************************************
+      * RUNCTL - shared run-control record layout. COPY this into the
+      * FILE SECTION of any program that reads runctl.dat. CTL-TYPE
+      * tells each program which records are its own; anything else is
+      * skipped, the same way REC-TYPE works for input.dat (DATEREC.cpy).
+      *
+      * types in use today:
+      *   'BTTH' - BooleanTest's big/little threshold  (CTL-NUMBER)
+      *   'HLFN' - HighAndLow's Nth input filename      (CTL-NUMBER
+      *            is the slot 1-9, CTL-TEXT is the filename)
+      *   'HLMF' - HighAndLow's merge output filename   (CTL-TEXT)
+      *   'PWDF' - PrintingAndWriting's transaction-file filename
+      *                                                  (CTL-TEXT)
+      *   'PWPL' - PrintingAndWriting's lines-per-page   (CTL-NUMBER)
+      *   'PWCS' - PrintingAndWriting's CSV-mode switch, CTL-NUMBER = 1
+      *            turns CSV mode on
+      *   'PWFD' - PrintingAndWriting's transaction date-range PARM,
+      *            from-date                                 (CTL-TEXT,
+      *            DDMMYY)
+      *   'PWTD' - PrintingAndWriting's transaction date-range PARM,
+      *            to-date                                   (CTL-TEXT,
+      *            DDMMYY)
+      ******************************************************************
+       01 CONTROL-RECORD.
+           03 CTL-TYPE PIC X(4).
+           03 CTL-TEXT PIC X(20).
+           03 CTL-NUMBER PIC 9(6).
+           03 FILLER PIC X(10).
