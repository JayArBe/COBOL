@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RECON - shared reconciliation record layout. COPY this into the
+      * FILE SECTION of any program that writes or reads recon.dat.
+      * Each program that wants its record counts checked against
+      * another's appends one record of its own per run; REC-SOURCE
+      * tells Reconcile.cbl which program wrote it.
+      *
+      * sources in use today:
+      *   'FP01' - FirstProgram's RECORD-COUNTER      (REC-COUNT)
+      *   'PW01' - PrintingAndWriting's detail-line
+      *            count from PRINT-DATA-LINE          (REC-COUNT)
+      ******************************************************************
+       01 RECON-RECORD.
+           03 REC-SOURCE PIC X(4).
+           03 REC-COUNT PIC 9(7).
+           03 FILLER PIC X(09).
