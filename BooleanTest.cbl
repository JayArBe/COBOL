@@ -1,43 +1,223 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: Jan Ramón Blöcher
+      * Date: 29/01/2024
+      * Purpose: learning
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. BooleanTest.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO 'numbers.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-NUMBER-FILE.
+
+      * OPTIONAL - a run not carrying a runctl.dat just keeps the
+      * BOOL-THRESHOLD default below
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'runctl.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONTROL-FILE.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD NUMBER-FILE.
+
+       01 NUMBER-RECORD PIC 9(6).
+
+       FD CONTROL-FILE.
+
+       COPY RUNCTL.
       *-----------------------
        WORKING-STORAGE SECTION.
+      * big/little threshold - overridden by a 'BTTH' record in
+      * runctl.dat if one is present, see LOAD-RUN-CONTROLS
+       01 BOOL-THRESHOLD PIC 9(6) VALUE 1000.
+
        01 NUMBER-SIZE PIC X.
       *level 88 = item BIG-NUMBER
        88 BIG-NUMBER VALUE 'Y'.
-       01 DATA-NUMBER PIC 9(6) VALUE 3000.
+       01 DATA-NUMBER PIC 9(6) VALUE ZERO.
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 NUMBERS-PROCESSED PIC 9(5) VALUE ZERO.
+       01 CONTROL-FILE-EOF PIC X VALUE 'N'.
+
+      * tiered classification alongside the original big/little
+      * boolean - SMALL under 100, MEDIUM under 1000, LARGE under
+      * 10000, JUMBO at 10000 and up
+       01 NUMBER-TIER PIC X(6).
+           88 IS-SMALL VALUE 'SMALL '.
+           88 IS-MEDIUM VALUE 'MEDIUM'.
+           88 IS-LARGE VALUE 'LARGE '.
+           88 IS-JUMBO VALUE 'JUMBO '.
+
+      * bucket counts for the end-of-run summary - big/little from the
+      * original BIG-NUMBER condition, plus one counter per tier
+       01 CLASSIFICATION-TALLIES.
+           03 BIG-COUNT PIC 9(5) VALUE ZERO.
+           03 LITTLE-COUNT PIC 9(5) VALUE ZERO.
+           03 SMALL-COUNT PIC 9(5) VALUE ZERO.
+           03 MEDIUM-COUNT PIC 9(5) VALUE ZERO.
+           03 LARGE-COUNT PIC 9(5) VALUE ZERO.
+           03 JUMBO-COUNT PIC 9(5) VALUE ZERO.
+
+      * arguments passed to RunSummary.cbl - see there for the meaning
+      * of each
+       01 RUN-SUMMARY-WORK.
+           03 RSUM-PROGRAM-NAME PIC X(20) VALUE 'BooleanTest'.
+           03 RSUM-RECORDS-READ PIC 9(7).
+           03 RSUM-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+           03 RSUM-RUN-STATUS PIC X(8) VALUE 'COMPLETE'.
+
+      * FILE STATUS for every file this program owns - checked after
+      * each OPEN/CLOSE by the checks below, which CALL the shared
+      * AbendLog routine on anything but success
+       01 WS-FS-NUMBER-FILE PIC XX VALUE '00'.
+       01 WS-FS-CONTROL-FILE PIC XX VALUE '00'.
+
+      * arguments passed to AbendLog.cbl - see there for the meaning
+      * of each
+       01 ABEND-LOG-WORK.
+           03 ALOG-PROGRAM-NAME PIC X(20) VALUE 'BooleanTest'.
+           03 ALOG-FILE-NAME PIC X(20).
+           03 ALOG-OPERATION PIC X(10).
+           03 ALOG-FILE-STATUS PIC XX.
+
+      * tier percentages, worked out in PRINT-SUMMARY-REPORT
+       01 TIER-PERCENTAGES.
+           03 SMALL-PERCENT PIC Z9.99 VALUE ZERO.
+           03 MEDIUM-PERCENT PIC Z9.99 VALUE ZERO.
+           03 LARGE-PERCENT PIC Z9.99 VALUE ZERO.
+           03 JUMBO-PERCENT PIC Z9.99 VALUE ZERO.
       *-----------------------
        PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           DISPLAY "START".
+           PERFORM LOAD-RUN-CONTROLS.
+           PERFORM CLASSIFY-NUMBERS.
+           DISPLAY "END".
+           STOP RUN.
 
-       INPUT-NUMBER-PARAGRAPH.
-           MOVE 'N' TO NUMBER-SIZE.
+      * picks the 'BTTH' record out of runctl.dat, if there is one,
+      * and uses it to override BOOL-THRESHOLD's default
+       LOAD-RUN-CONTROLS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-FS-CONTROL-FILE NOT = '00'
+               AND WS-FS-CONTROL-FILE NOT = '05'
+               MOVE 'CONTROL-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-CONTROL-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           PERFORM UNTIL CONTROL-FILE-EOF = 'Y'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO CONTROL-FILE-EOF
+                   NOT AT END
+                       IF CTL-TYPE = 'BTTH'
+                           MOVE CTL-NUMBER TO BOOL-THRESHOLD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONTROL-FILE.
 
-           DISPLAY "START".
-           IF DATA-NUMBER > 1000
-             THEN MOVE 'Y' To NUMBER-SIZE
+      * reads numbers.dat instead of classifying one hardcoded literal
+       CLASSIFY-NUMBERS.
+           OPEN INPUT NUMBER-FILE.
+           IF WS-FS-NUMBER-FILE NOT = '00'
+               MOVE 'NUMBER-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-NUMBER-FILE TO ALOG-FILE-STATUS
+               PERFORM REPORT-FILE-ABEND
+           END-IF.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ NUMBER-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO NUMBERS-PROCESSED
+                       MOVE NUMBER-RECORD TO DATA-NUMBER
+                       PERFORM CLASSIFY-ONE-NUMBER
+               END-READ
+           END-PERFORM.
+           CLOSE NUMBER-FILE.
+           DISPLAY "Numbers processed: " NUMBERS-PROCESSED.
+           PERFORM PRINT-SUMMARY-REPORT.
+
+       CLASSIFY-ONE-NUMBER.
+           MOVE 'N' TO NUMBER-SIZE.
+           IF DATA-NUMBER > BOOL-THRESHOLD
+               MOVE 'Y' TO NUMBER-SIZE
            END-IF.
 
            IF BIG-NUMBER
-             THEN DISPLAY "That's a big number."
-             ELSE DISPLAY "That's a little number."
+               ADD 1 TO BIG-COUNT
+               DISPLAY DATA-NUMBER " - That's a big number."
+           ELSE
+               ADD 1 TO LITTLE-COUNT
+               DISPLAY DATA-NUMBER " - That's a little number."
            END-IF.
-           DISPLAY "END".
-           STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+           EVALUATE TRUE
+               WHEN DATA-NUMBER < 100
+                   MOVE 'SMALL ' TO NUMBER-TIER
+               WHEN DATA-NUMBER < 1000
+                   MOVE 'MEDIUM' TO NUMBER-TIER
+               WHEN DATA-NUMBER < 10000
+                   MOVE 'LARGE ' TO NUMBER-TIER
+               WHEN OTHER
+                   MOVE 'JUMBO ' TO NUMBER-TIER
+           END-EVALUATE.
+           DISPLAY DATA-NUMBER " - Tier: " NUMBER-TIER.
+
+           EVALUATE TRUE
+               WHEN IS-SMALL
+                   ADD 1 TO SMALL-COUNT
+               WHEN IS-MEDIUM
+                   ADD 1 TO MEDIUM-COUNT
+               WHEN IS-LARGE
+                   ADD 1 TO LARGE-COUNT
+               WHEN IS-JUMBO
+                   ADD 1 TO JUMBO-COUNT
+           END-EVALUATE.
+
+      * bucket counts and tier percentages for the whole run - the
+      * two-way big/little split plus the four-way tier breakdown
+       PRINT-SUMMARY-REPORT.
+           DISPLAY "Big numbers: " BIG-COUNT
+               "  Little numbers: " LITTLE-COUNT.
+
+           IF NUMBERS-PROCESSED > ZERO
+               COMPUTE SMALL-PERCENT ROUNDED =
+                   SMALL-COUNT * 100 / NUMBERS-PROCESSED
+               COMPUTE MEDIUM-PERCENT ROUNDED =
+                   MEDIUM-COUNT * 100 / NUMBERS-PROCESSED
+               COMPUTE LARGE-PERCENT ROUNDED =
+                   LARGE-COUNT * 100 / NUMBERS-PROCESSED
+               COMPUTE JUMBO-PERCENT ROUNDED =
+                   JUMBO-COUNT * 100 / NUMBERS-PROCESSED
+           END-IF.
+
+           DISPLAY "SMALL : " SMALL-COUNT "  (" SMALL-PERCENT "%)".
+           DISPLAY "MEDIUM: " MEDIUM-COUNT "  (" MEDIUM-PERCENT "%)".
+           DISPLAY "LARGE : " LARGE-COUNT "  (" LARGE-PERCENT "%)".
+           DISPLAY "JUMBO : " JUMBO-COUNT "  (" JUMBO-PERCENT "%)".
+
+           MOVE NUMBERS-PROCESSED TO RSUM-RECORDS-READ.
+           CALL "RunSummary" USING RSUM-PROGRAM-NAME RSUM-RECORDS-READ
+               RSUM-RECORDS-REJECTED RSUM-RUN-STATUS.
+
+      * shared by every CHECK-xxx-STATUS block above - CALLs the
+      * AbendLog subprogram with the file/operation/status that was
+      * just set into ABEND-LOG-WORK
+       REPORT-FILE-ABEND.
+           CALL "AbendLog" USING ALOG-PROGRAM-NAME ALOG-FILE-NAME
+               ALOG-OPERATION ALOG-FILE-STATUS.
+
+       END PROGRAM BooleanTest.
