@@ -14,39 +14,113 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRINT-FILE ASSIGN TO 'LPT1'.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-INPUT-FILE.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD INPUT-FILE.
 
-       01 L-DATE-IN.
-           03 MY-DAY PIC 99.
-           03 MY-MONTH PIC 99.
-           03 MY-YEAR PIC 9999.
+       COPY DATEREC.
       *-----------------------
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC X VALUE 'N'.
+
+       01 WS-FS-INPUT-FILE PIC XX VALUE '00'.
+
+      * arguments passed to AbendLog.cbl - see there for the meaning
+      * of each
+       01 ABEND-LOG-WORK.
+           03 ALOG-PROGRAM-NAME PIC X(20) VALUE 'FirstSubProgram'.
+           03 ALOG-FILE-NAME PIC X(20).
+           03 ALOG-OPERATION PIC X(10).
+           03 ALOG-FILE-STATUS PIC XX.
+
+      * arguments passed to RunSummary.cbl - see there for the meaning
+      * of each
+       01 RUN-SUMMARY-WORK.
+           03 RSUM-PROGRAM-NAME PIC X(20) VALUE 'FirstSubProgram'.
+           03 RSUM-RECORDS-READ PIC 9(7).
+           03 RSUM-RECORDS-REJECTED PIC 9(7).
+           03 RSUM-RUN-STATUS PIC X(8) VALUE 'COMPLETE'.
+
+      * counts 'D' records seen and how many failed VALIDATE-DATE-
+      * RECORD, for the RunSummary panel below
+       01 SUB-RECORDS-READ PIC 9(5) VALUE ZERO.
+       01 SUB-REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+      * shared date-validation work area - same checks as FirstProgram's
+      * READ-DATA-FILE runs against L-DATE-IN. FirstProgram already
+      * owns reject.dat for this run, so a record failing here just
+      * turns into return code 91, not a second reject write.
+       COPY DATEWS.
       *-----------------------
-       PROCEDURE DIVISION.
+      * a status code handed back so CONTROL-PARAGRAPH in FirstProgram
+      * can tell how this run came out instead of calling blind:
+      *   00 = read to AT END with no problems
+      *   91 = one or more records failed date validation
+       LINKAGE SECTION.
+       01 SUB-RETURN-CODE PIC 9(2).
+      *-----------------------
+       PROCEDURE DIVISION USING SUB-RETURN-CODE.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE 00 TO SUB-RETURN-CODE.
            DISPLAY "Beginning to read data from sub program".
            OPEN INPUT INPUT-FILE.
+           IF WS-FS-INPUT-FILE NOT = '00'
+               MOVE 'INPUT-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-INPUT-FILE TO ALOG-FILE-STATUS
+               CALL "AbendLog" USING ALOG-PROGRAM-NAME ALOG-FILE-NAME
+                   ALOG-OPERATION ALOG-FILE-STATUS
+           END-IF.
 
            PERFORM UNTIL END-OF-FILE = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       DISPLAY 'Day: ' MY-DAY
-                       DISPLAY 'Month: ' MY-MONTH
-                       DISPLAY 'Year: ' MY-YEAR
+                       EVALUATE REC-TYPE
+                           WHEN 'H'
+                               DISPLAY "Batch header - run date: "
+                                   HDR-RUN-DATE
+                           WHEN 'D'
+                               ADD 1 TO SUB-RECORDS-READ
+                               DISPLAY 'Day: ' MY-DAY
+                               DISPLAY 'Month: ' MY-MONTH
+                               DISPLAY 'Year: ' MY-YEAR
+                               PERFORM VALIDATE-DATE-RECORD
+                               IF DATE-NOT-OK
+                                   MOVE 91 TO SUB-RETURN-CODE
+                                   ADD 1 TO SUB-REJECT-COUNT
+                                   DISPLAY "Rejected record, reason: "
+                                       BAD-DATE-REASON
+                               END-IF
+                           WHEN 'T'
+                               DISPLAY "Batch trailer - actual: "
+                                   TRL-ACTUAL-COUNT
+                           WHEN OTHER
+                               DISPLAY "Unknown record type: "
+                                   REC-TYPE
+                       END-EVALUATE
                END-READ
            END-PERFORM.
 
            CLOSE INPUT-FILE.
            DISPLAY "Data read".
 
+           MOVE SUB-RECORDS-READ TO RSUM-RECORDS-READ.
+           MOVE SUB-REJECT-COUNT TO RSUM-RECORDS-REJECTED.
+           IF SUB-REJECT-COUNT > ZERO
+               MOVE 'WARNINGS' TO RSUM-RUN-STATUS
+           END-IF.
+           CALL "RunSummary" USING RSUM-PROGRAM-NAME RSUM-RECORDS-READ
+               RSUM-RECORDS-REJECTED RSUM-RUN-STATUS.
+
+           GOBACK.
+
+      * shared with FirstProgram - see DATEVAL.cpy
+           COPY DATEVAL.
+
        END PROGRAM FirstSubProgram.
