@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 09/08/2026
+      * Purpose: reads recon.dat and checks FirstProgram's record
+      *          count against PrintingAndWriting's detail-line count
+      *          for the same nightly run - see RECON.cpy
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. Reconcile.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO 'recon.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RECON-FILE.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD RECON-FILE.
+
+       COPY RECON.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS-RECON-FILE PIC XX VALUE '00'.
+       01 RECON-EOF PIC X VALUE 'N'.
+
+       01 FP-COUNT PIC 9(7) VALUE ZERO.
+       01 FP-SEEN PIC X VALUE 'N'.
+           88 FP-WAS-SEEN VALUE 'Y'.
+       01 PW-COUNT PIC 9(7) VALUE ZERO.
+       01 PW-SEEN PIC X VALUE 'N'.
+           88 PW-WAS-SEEN VALUE 'Y'.
+
+      * arguments passed to AbendLog.cbl - see there for the meaning
+      * of each
+       01 ABEND-LOG-WORK.
+           03 ALOG-PROGRAM-NAME PIC X(20) VALUE 'Reconcile'.
+           03 ALOG-FILE-NAME PIC X(20).
+           03 ALOG-OPERATION PIC X(10).
+           03 ALOG-FILE-STATUS PIC XX.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT RECON-FILE.
+           IF WS-FS-RECON-FILE NOT = '00'
+               MOVE 'RECON-FILE' TO ALOG-FILE-NAME
+               MOVE 'OPEN' TO ALOG-OPERATION
+               MOVE WS-FS-RECON-FILE TO ALOG-FILE-STATUS
+               CALL "AbendLog" USING ALOG-PROGRAM-NAME ALOG-FILE-NAME
+                   ALOG-OPERATION ALOG-FILE-STATUS
+               DISPLAY "Reconcile - recon.dat not available, "
+                   "nothing to check"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL RECON-EOF = 'Y'
+               READ RECON-FILE
+                   AT END
+                       MOVE 'Y' TO RECON-EOF
+                   NOT AT END
+                       PERFORM FILE-ONE-RECON-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE RECON-FILE.
+
+           PERFORM COMPARE-RECON-COUNTS.
+           GOBACK.
+
+      * FP01 is FirstProgram's record, PW01 is PrintingAndWriting's -
+      * see RECON.cpy for the full list
+       FILE-ONE-RECON-RECORD.
+           EVALUATE REC-SOURCE
+               WHEN 'FP01'
+                   MOVE REC-COUNT TO FP-COUNT
+                   MOVE 'Y' TO FP-SEEN
+               WHEN 'PW01'
+                   MOVE REC-COUNT TO PW-COUNT
+                   MOVE 'Y' TO PW-SEEN
+               WHEN OTHER
+                   DISPLAY "Reconcile - unknown recon.dat source: "
+                       REC-SOURCE
+           END-EVALUATE.
+
+      * both sides have to have actually reported in before a mismatch
+      * means anything - a chain that skipped a step isn't a mismatch,
+      * it's an incomplete run, and gets flagged differently
+       COMPARE-RECON-COUNTS.
+           IF NOT FP-WAS-SEEN OR NOT PW-WAS-SEEN
+               DISPLAY "Reconcile - incomplete run: FirstProgram "
+                   "reporting=" FP-SEEN " PrintingAndWriting "
+                   "reporting=" PW-SEEN
+               MOVE 2 TO RETURN-CODE
+           ELSE
+               IF FP-COUNT = PW-COUNT
+                   DISPLAY "Reconcile - OK, both sides reported "
+                       FP-COUNT " records"
+               ELSE
+                   DISPLAY "*** Reconcile - MISMATCH: FirstProgram "
+                       FP-COUNT " PrintingAndWriting " PW-COUNT " ***"
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       END PROGRAM Reconcile.
