@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DATEREC - the input.dat record layout shared by FirstProgram
+      * and FirstSubProgram. COPY this into the FILE SECTION under
+      * each program's FD INPUT-FILE.
+      *
+      * input.dat is a batch file: one header record, any number of
+      * date detail records, one trailer record. REC-TYPE in column 1
+      * tells the three apart:
+      *   'H' - HEADER-RECORD  - run date and expected detail count
+      *   'D' - DETAIL-RECORD  - MY-DAY/MY-MONTH/MY-YEAR (as before)
+      *   'T' - TRAILER-RECORD - actual detail count and a checksum
+      ******************************************************************
+       01 BATCH-RECORD.
+           03 REC-TYPE PIC X.
+           03 REC-BODY PIC X(19).
+
+       01 HEADER-RECORD REDEFINES BATCH-RECORD.
+           03 HDR-TYPE PIC X.
+           03 HDR-RUN-DATE PIC 9(8).
+           03 HDR-EXPECTED-COUNT PIC 9(5).
+           03 FILLER PIC X(6).
+
+       01 DETAIL-RECORD REDEFINES BATCH-RECORD.
+           03 DTL-TYPE PIC X.
+           03 L-DATE-IN.
+               05 MY-DAY PIC 99.
+               05 MY-MONTH PIC 99.
+               05 MY-YEAR PIC 9999.
+           03 FILLER PIC X(11).
+
+       01 TRAILER-RECORD REDEFINES BATCH-RECORD.
+           03 TRL-TYPE PIC X.
+           03 TRL-ACTUAL-COUNT PIC 9(5).
+           03 TRL-CHECKSUM PIC 9(7).
+           03 FILLER PIC X(7).
