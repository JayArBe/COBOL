@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author: Jan Ramón Blöcher
+      * Date: 08/08/2026
+      * Purpose: shared ROUNDED currency arithmetic - the packed-decimal
+      *          usage MoveTo.cbl demonstrated on TEST-DEC, put to use
+      *          for money instead of a standalone demo. Callers pass
+      *          DISPLAY-usage amounts; the arithmetic itself runs in
+      *          PACKED-DECIMAL working storage.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CurrencyCalc.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      * the actual arithmetic runs here, packed, then gets MOVEd back
+      * out to the caller's DISPLAY-usage LK-RESULT
+       01 WORK-AMOUNT-1 PIC S9(7)V99 PACKED-DECIMAL VALUE ZERO.
+       01 WORK-AMOUNT-2 PIC S9(7)V99 PACKED-DECIMAL VALUE ZERO.
+       01 WORK-RESULT PIC S9(7)V99 PACKED-DECIMAL VALUE ZERO.
+      *-----------------------
+      * LK-OPERATION: 'A' add, 'S' subtract, 'M' multiply, 'D' divide
+      * LK-RETURN-CODE: 00 ok, 90 divide by zero, 91 unknown operation
+       LINKAGE SECTION.
+       01 LK-AMOUNT-1 PIC S9(7)V99.
+       01 LK-AMOUNT-2 PIC S9(7)V99.
+       01 LK-OPERATION PIC X.
+       01 LK-RESULT PIC S9(7)V99.
+       01 LK-RETURN-CODE PIC 9(2).
+      *-----------------------
+       PROCEDURE DIVISION USING LK-AMOUNT-1 LK-AMOUNT-2 LK-OPERATION
+           LK-RESULT LK-RETURN-CODE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE 00 TO LK-RETURN-CODE.
+           MOVE LK-AMOUNT-1 TO WORK-AMOUNT-1.
+           MOVE LK-AMOUNT-2 TO WORK-AMOUNT-2.
+
+           EVALUATE LK-OPERATION
+               WHEN 'A'
+                   COMPUTE WORK-RESULT ROUNDED =
+                       WORK-AMOUNT-1 + WORK-AMOUNT-2
+               WHEN 'S'
+                   COMPUTE WORK-RESULT ROUNDED =
+                       WORK-AMOUNT-1 - WORK-AMOUNT-2
+               WHEN 'M'
+                   COMPUTE WORK-RESULT ROUNDED =
+                       WORK-AMOUNT-1 * WORK-AMOUNT-2
+               WHEN 'D'
+                   IF WORK-AMOUNT-2 = ZERO
+                       MOVE 90 TO LK-RETURN-CODE
+                       MOVE ZERO TO WORK-RESULT
+                   ELSE
+                       COMPUTE WORK-RESULT ROUNDED =
+                           WORK-AMOUNT-1 / WORK-AMOUNT-2
+                   END-IF
+               WHEN OTHER
+                   MOVE 91 TO LK-RETURN-CODE
+                   MOVE ZERO TO WORK-RESULT
+           END-EVALUATE.
+
+           MOVE WORK-RESULT TO LK-RESULT.
+           GOBACK.
+
+       END PROGRAM CurrencyCalc.
